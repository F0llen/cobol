@@ -23,6 +23,7 @@
        FILE-CONTROL.
            SELECT FICETAT ASSIGN TO FICETAT.
            SELECT FICMAJ  ASSIGN TO FICMAJ FILE STATUS IS FS-FICMAJ.
+           SELECT FICAUDIT ASSIGN TO FICAUDIT.
        DATA DIVISION.
       *---------------------------------------------------------------*
       *                    DESCRIPTION DES FICHIERS                   *
@@ -60,7 +61,23 @@
          05   FD-FICMAJ-IND-NOM   PIC X.
            88 IND-NOM-OK          VALUE 'O'.
            88 IND-NOM-KO          VALUE 'N'.
-         05   FILLER              PIC 9(3).
+         05   FD-FICMAJ-CODE-RAISON  PIC X(02).
+         05   FD-FICMAJ-ANCIEN-SOLDE PIC S9(09)V99 COMP-3.
+         05   FILLER              PIC X(01).
+
+       FD FICAUDIT
+           RECORDING MODE IS F.
+       01     FD-FICAUDIT.
+         05   FD-FICAUDIT-NUMCPT      PIC X(10).
+         05   FD-FICAUDIT-PROGRAMME   PIC X(08).
+         05   FD-FICAUDIT-OPERATION   PIC X(08).
+           88 FD-FICAUDIT-OP-CREATION   VALUE 'CREATION'.
+           88 FD-FICAUDIT-OP-MODIF      VALUE 'MODIF   '.
+           88 FD-FICAUDIT-OP-SUPPR      VALUE 'SUPPR   '.
+         05   FD-FICAUDIT-SOLDE-AVANT PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-SOLDE-APRES PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-DATE        PIC 9(08).
+         05   FD-FICAUDIT-HEURE       PIC 9(06).
 
       *---------------------------------------------------------------*
       *              DESCRIPTION DES VARIABLES DE TRAVAIL             *
@@ -92,6 +109,43 @@
        01   INDICATEUR.
          05 INDICSOLDE             PIC S9(4) COMP.
 
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES SYSIN                                         *
+      *      ---------------------------------------------------------*
+       01     WS-SYSIN.
+         05   WS-SYSIN-MODE       PIC X VALUE 'N'.
+           88 WS-MODE-DRYRUN      VALUE 'O'.
+           88 WS-MODE-NORMAL      VALUE 'N'.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE RETRY SQL                                  *
+      *      ---------------------------------------------------------*
+       01     WS-SQL-RETRY-SW     PIC X VALUE 'N'.
+         88   WS-SQL-RETRY        VALUE 'O'.
+         88   WS-SQL-NO-RETRY     VALUE 'N'.
+       01     WS-RETRY-CPT        PIC 9(02) COMP VALUE 0.
+       01     WS-RETRY-MAX        PIC 9(02) COMP VALUE 3.
+       01     WS-MODIF-ECHEC-SW   PIC X VALUE 'N'.
+         88   WS-MODIF-ECHEC      VALUE 'O'.
+         88   WS-MODIF-REUSSI     VALUE 'N'.
+
+      *      ---------------------------------------------------------*
+      *-----< ZONE DE CONTROLE DU COMPTE (SOUS-PROGRAMME SPTP4AA)     *
+      *      ---------------------------------------------------------*
+       01     WS-DATE-NEUTRE       PIC 9(08) VALUE 20200101.
+
+       COPY CVALCPT.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE LA PISTE D'AUDIT (FICAUDIT)                 *
+      *      ---------------------------------------------------------*
+       01     WS-AUDIT-SOLDE-AVANT PIC S9(09)V99 COMP-3.
+       01     WS-AUDIT-DATE        PIC 9(08).
+       01     WS-AUDIT-HEURE.
+         05   WS-AUDIT-HH          PIC 99.
+         05   WS-AUDIT-MN          PIC 99.
+         05   WS-AUDIT-SC          PIC 99.
+
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE DATE                                       *
       *      ---------------------------------------------------------*
@@ -207,6 +261,8 @@
          05 CP-SUPPR-OK   PIC 9(4) COMP VALUE 0.
          05 CP-SUPPR-KO   PIC 9(4) COMP VALUE 0.
          05 CP-ACT-ERR    PIC 9(4) COMP VALUE 0.
+         05 CP-DATE-ERR   PIC 9(4) COMP VALUE 0.
+         05 CP-SOLDE-ERR  PIC 9(4) COMP VALUE 0.
          05 CP-TOT-ERR    PIC 9(4) COMP VALUE 0.
          05 CP-TOT-ACT    PIC 9(4) COMP VALUE 0.
 
@@ -254,6 +310,66 @@
          05 FILLER              PIC X.
          05 ED-STATUT           PIC X(6).
 
+       01 ED-TRAILER1.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE CREATIONS OK   : '.
+         05 ED-CREA-OK    PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER2.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE CREATIONS KO   : '.
+         05 ED-CREA-KO    PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER3.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE MODIF OK       : '.
+         05 ED-MODIF-OK   PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER4.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE MODIF KO       : '.
+         05 ED-MODIF-KO   PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER5.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE SUPPRESSIONS OK: '.
+         05 ED-SUPPR-OK   PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER6.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE SUPPRESSIONS KO: '.
+         05 ED-SUPPR-KO   PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER7.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE CODES ERRONES  : '.
+         05 ED-ACT-ERR    PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER8.
+         05 FILLER PIC X(27) VALUE 'NOMBRE DE DATES INVALIDES: '.
+         05 ED-DATE-ERR   PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER8B.
+         05 FILLER PIC X(28) VALUE 'NOMBRE DE SOLDES INVALIDES: '.
+         05 ED-SOLDE-ERR  PIC ZZZ9.
+         05 FILLER PIC X(48).
+
+       01 ED-TRAILER9.
+         05 FILLER PIC X(27) VALUE 'TOTAL ERREURS            : '.
+         05 ED-TOT-ERR    PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER10.
+         05 FILLER PIC X(27) VALUE 'TOTAL ACTIONS TRAITEES   : '.
+         05 ED-TOT-ACT    PIC ZZZ9.
+         05 FILLER PIC X(49).
+
+       01 ED-TRAILER11.
+         05 FILLER PIC X(27) VALUE 'MODE DE TRAITEMENT       : '.
+         05 ED-MODE       PIC X(20).
+         05 FILLER PIC X(33).
+
        PROCEDURE DIVISION.
       *===============================================================*
       *                     A L G O R I T H M E                       *
@@ -267,20 +383,25 @@
       *-----< BANQUE                                                  *
       *      ---------------------------------------------------------*
        100-BANQUE.
+           PERFORM 799-RECUP-SYSIN
            PERFORM 600-OUVRIR-FICMAJ
            PERFORM 609-OUVRIR-FICETAT
+           PERFORM 625-OUVRIR-FICAUDIT
            PERFORM 700-INITIALISATION
            PERFORM 602-LIRE-FICMAJ
            PERFORM 810-DATE-HEURE1
 
            PERFORM 802-ENTETE-FICETAT
            PERFORM 200-COMPTE UNTIL FS-FICMAJ = 10
+           PERFORM 632-COMMIT-FINAL
 
            PERFORM 811-DATE-HEURE2
            PERFORM 820-DEBUT-SYSOUT
            PERFORM 815-AFFICHAGE-ANOM
+           PERFORM 804-TRAILER-FICETAT
            PERFORM 604-FERMER-FICMAJ
            PERFORM 610-FERMER-FICETAT
+           PERFORM 626-FERMER-FICAUDIT
            PERFORM 800-COMPTEURS-FIN
            PERFORM 999-ARRET-PROGRAMME
            .
@@ -295,6 +416,7 @@
            PERFORM 803-AFFICHAGE-FICETAT
            PERFORM 602-LIRE-FICMAJ
            ADD 1 TO CP-TOT-ACT
+           PERFORM 631-COMMIT-TRANSACTION
            .
 
       *      ---------------------------------------------------------*
@@ -341,20 +463,61 @@
            CLOSE FICETAT
            .
 
+       625-OUVRIR-FICAUDIT.
+           OPEN OUTPUT FICAUDIT
+           .
+
+       626-FERMER-FICAUDIT.
+           CLOSE FICAUDIT
+           .
+
+       627-ECRIRE-FICAUDIT.
+           MOVE 'DB2TP4AA' TO FD-FICAUDIT-PROGRAMME
+           MOVE WS-AUDIT-DATE TO FD-FICAUDIT-DATE
+           MOVE WS-AUDIT-HEURE TO FD-FICAUDIT-HEURE
+           WRITE FD-FICAUDIT
+           .
+
        611-CREA-COMPTE.
            IF SQLCODE = 0
                    MOVE 'A TORT' TO AF-STATUT
                    ADD 1 TO CP-CREA-KO
                    ADD 1 TO CP-TOT-ERR
            ELSE IF SQLCODE = 100
-              EXEC SQL
-                INSERT INTO TCOMPTE020 (NUMERCPT, NOMCLIEN, DATECREA,
-                SOLDECPT, DATEMAJ)
-                VALUES (:NUMERCPT, :NOMCLIEN, :DATECREA,
-                :SOLDECPT :INDICSOLDE, :DATEMAJ)
-              END-EXEC
-              PERFORM 630-TEST-SQL-CODE
-              ADD 1 TO CP-CREA-OK
+              IF WS-MODE-NORMAL
+                 MOVE 0 TO WS-RETRY-CPT
+                 PERFORM WITH TEST AFTER
+                         UNTIL NOT WS-SQL-RETRY
+                            OR WS-RETRY-CPT > WS-RETRY-MAX
+                    EXEC SQL
+                      INSERT INTO TCOMPTE020 (NUMERCPT, NOMCLIEN,
+                      DATECREA, SOLDECPT, DATEMAJ)
+                      VALUES (:NUMERCPT, :NOMCLIEN, :DATECREA,
+                      :SOLDECPT :INDICSOLDE, :DATEMAJ)
+                    END-EXEC
+                    PERFORM 630-TEST-SQL-CODE
+                    ADD 1 TO WS-RETRY-CPT
+                 END-PERFORM
+                 IF SQLCODE = 0
+                    SET FD-FICAUDIT-OP-CREATION TO TRUE
+                    MOVE FD-FICMAJ-NUMCPT   TO FD-FICAUDIT-NUMCPT
+                    MOVE 0                  TO FD-FICAUDIT-SOLDE-AVANT
+                    MOVE FD-FICMAJ-SOLDE    TO FD-FICAUDIT-SOLDE-APRES
+                    PERFORM 627-ECRIRE-FICAUDIT
+                    MOVE 'OK' TO AF-STATUT
+                    ADD 1 TO CP-CREA-OK
+                 ELSE
+                    DISPLAY ' ECHEC INSERTION RETRY NUMERCPT = '
+                            FD-FICMAJ-NUMCPT
+                    DISPLAY ' SQLCODE = ' SQLCODE
+                    MOVE 'A TORT' TO AF-STATUT
+                    ADD 1 TO CP-CREA-KO
+                    ADD 1 TO CP-TOT-ERR
+                 END-IF
+              ELSE
+                 MOVE 'OK' TO AF-STATUT
+                 ADD 1 TO CP-CREA-OK
+              END-IF
            ELSE
                DISPLAY 'ERREUR REQUETE SQL - SQLCODE : ' SQLCODE
                ADD 1 TO CP-TOT-ERR
@@ -364,11 +527,35 @@
        612-MODIF-COMPTE.
            IF SQLCODE = 0
                  MOVE 'OK' TO AF-STATUT
+                 SET WS-MODIF-REUSSI TO TRUE
+                 MOVE FD-FICMAJ-NUMCPT TO CVALCPT-NUMCPT
+                 MOVE SOLDECPT TO WS-AUDIT-SOLDE-AVANT
                  IF IND-OUV-OK
-                    PERFORM 621-MODIF-DATE-OUV
+                    MOVE FD-FICMAJ-DATE-OUV TO CVALCPT-DATE
+                    MOVE 0 TO CVALCPT-SOLDE
+                    CALL 'SPTP4AA' USING CVALCPT-COMMAREA
+                    MOVE CORR FD-FICMAJ-DATE-OUV TO WS-BUF-DATE
+                    IF CVALCPT-RETOUR-OK
+                       AND WS-BUF-DATE NOT > DATEMAJ
+                       AND FD-FICMAJ-DATE-OUV NOT > WS-AUDIT-DATE
+                       PERFORM 621-MODIF-DATE-OUV
+                    ELSE
+                       DISPLAY ' DATE OUV INVALIDE SUR NUMERCPT = '
+                               FD-FICMAJ-NUMCPT
+                       ADD 1 TO CP-DATE-ERR
+                    END-IF
                  END-IF
                  IF IND-SOLDE-OK
-                    PERFORM 622-MODIF-SOLDE
+                    MOVE WS-DATE-NEUTRE TO CVALCPT-DATE
+                    MOVE FD-FICMAJ-SOLDE TO CVALCPT-SOLDE
+                    CALL 'SPTP4AA' USING CVALCPT-COMMAREA
+                    IF CVALCPT-RETOUR-OK
+                       PERFORM 622-MODIF-SOLDE
+                    ELSE
+                       DISPLAY ' SOLDE INVALIDE SUR NUMERCPT = '
+                               FD-FICMAJ-NUMCPT
+                       ADD 1 TO CP-SOLDE-ERR
+                    END-IF
                  END-IF
                  IF IND-MAJ-OK
                     PERFORM 623-MODIF-DATE-MAJ
@@ -376,7 +563,20 @@
                  IF IND-NOM-OK
                     PERFORM 624-MODIF-NOM
                  END-IF
-                 ADD 1 TO CP-MODIF-OK
+                 IF WS-MODE-NORMAL AND WS-MODIF-REUSSI
+                    SET FD-FICAUDIT-OP-MODIF TO TRUE
+                    MOVE FD-FICMAJ-NUMCPT   TO FD-FICAUDIT-NUMCPT
+                    MOVE WS-AUDIT-SOLDE-AVANT TO FD-FICAUDIT-SOLDE-AVANT
+                    MOVE SOLDECPT           TO FD-FICAUDIT-SOLDE-APRES
+                    PERFORM 627-ECRIRE-FICAUDIT
+                 END-IF
+                 IF WS-MODIF-REUSSI
+                    ADD 1 TO CP-MODIF-OK
+                 ELSE
+                    MOVE 'A TORT' TO AF-STATUT
+                    ADD 1 TO CP-MODIF-KO
+                    ADD 1 TO CP-TOT-ERR
+                 END-IF
            ELSE IF SQLCODE = 100
                  MOVE 'A TORT' TO AF-STATUT
                  ADD 1 TO CP-MODIF-KO
@@ -389,13 +589,38 @@
 
        613-SUPPR-COMPTE.
            IF SQLCODE = 0
-                 MOVE 'OK' TO AF-STATUT
-                 EXEC SQL
-                   DELETE FROM TCOMPTE020
-                   WHERE NUMERCPT = :NUMERCPT
-                 END-EXEC
-                 PERFORM 630-TEST-SQL-CODE
-                 ADD 1 TO CP-SUPPR-OK
+                 IF WS-MODE-NORMAL
+                    MOVE 0 TO WS-RETRY-CPT
+                    PERFORM WITH TEST AFTER
+                            UNTIL NOT WS-SQL-RETRY
+                               OR WS-RETRY-CPT > WS-RETRY-MAX
+                       EXEC SQL
+                         DELETE FROM TCOMPTE020
+                         WHERE NUMERCPT = :NUMERCPT
+                       END-EXEC
+                       PERFORM 630-TEST-SQL-CODE
+                       ADD 1 TO WS-RETRY-CPT
+                    END-PERFORM
+                    IF SQLCODE = 0
+                       SET FD-FICAUDIT-OP-SUPPR TO TRUE
+                       MOVE NUMERCPT     TO FD-FICAUDIT-NUMCPT
+                       MOVE SOLDECPT     TO FD-FICAUDIT-SOLDE-AVANT
+                       MOVE 0            TO FD-FICAUDIT-SOLDE-APRES
+                       PERFORM 627-ECRIRE-FICAUDIT
+                       MOVE 'OK' TO AF-STATUT
+                       ADD 1 TO CP-SUPPR-OK
+                    ELSE
+                       DISPLAY ' ECHEC SUPPRESSION APRES RETRIES SUR '
+                               'NUMERCPT = ' NUMERCPT
+                       DISPLAY ' SQLCODE = ' SQLCODE
+                       MOVE 'A TORT' TO AF-STATUT
+                       ADD 1 TO CP-SUPPR-KO
+                       ADD 1 TO CP-TOT-ERR
+                    END-IF
+                 ELSE
+                    MOVE 'OK' TO AF-STATUT
+                    ADD 1 TO CP-SUPPR-OK
+                 END-IF
            ELSE IF SQLCODE = 100
                  MOVE 'A TORT' TO AF-STATUT
                  ADD 1 TO CP-SUPPR-KO
@@ -417,49 +642,111 @@
 
 
        621-MODIF-DATE-OUV.
-           MOVE FD-FICMAJ-DATE-OUV TO DATECREA
-           EXEC SQL
-             UPDATE TCOMPTE020
-             SET DATECREA = :DATECREA
-             WHERE NUMERCPT = :NUMERCPT
-           END-EXEC
-           PERFORM 630-TEST-SQL-CODE
+           IF WS-MODE-NORMAL
+              MOVE FD-FICMAJ-DATE-OUV TO DATECREA
+              MOVE 0 TO WS-RETRY-CPT
+              PERFORM WITH TEST AFTER
+                      UNTIL NOT WS-SQL-RETRY
+                         OR WS-RETRY-CPT > WS-RETRY-MAX
+                 EXEC SQL
+                   UPDATE TCOMPTE020
+                   SET DATECREA = :DATECREA
+                   WHERE NUMERCPT = :NUMERCPT
+                 END-EXEC
+                 PERFORM 630-TEST-SQL-CODE
+                 ADD 1 TO WS-RETRY-CPT
+              END-PERFORM
+              IF SQLCODE NOT = 0
+                 DISPLAY ' ECHEC MAJ DATE OUV APRES RETRIES SUR '
+                         'NUMERCPT = ' FD-FICMAJ-NUMCPT
+                 DISPLAY ' SQLCODE = ' SQLCODE
+                 SET WS-MODIF-ECHEC TO TRUE
+              END-IF
+           END-IF
            .
 
        622-MODIF-SOLDE.
-           MOVE FD-FICMAJ-SOLDE TO SOLDECPT
-           EXEC SQL
-             UPDATE TCOMPTE020
-             SET SOLDECPT = :SOLDECPT :INDICSOLDE
-             WHERE NUMERCPT = :NUMERCPT
-           END-EXEC
-           PERFORM 630-TEST-SQL-CODE
+           IF WS-MODE-NORMAL
+              MOVE FD-FICMAJ-SOLDE TO SOLDECPT
+              MOVE 0 TO WS-RETRY-CPT
+              PERFORM WITH TEST AFTER
+                      UNTIL NOT WS-SQL-RETRY
+                         OR WS-RETRY-CPT > WS-RETRY-MAX
+                 EXEC SQL
+                   UPDATE TCOMPTE020
+                   SET SOLDECPT = :SOLDECPT :INDICSOLDE
+                   WHERE NUMERCPT = :NUMERCPT
+                 END-EXEC
+                 PERFORM 630-TEST-SQL-CODE
+                 ADD 1 TO WS-RETRY-CPT
+              END-PERFORM
+              IF SQLCODE NOT = 0
+                 DISPLAY ' ECHEC MAJ SOLDE APRES RETRIES SUR '
+                         'NUMERCPT = ' FD-FICMAJ-NUMCPT
+                 DISPLAY ' SQLCODE = ' SQLCODE
+                 SET WS-MODIF-ECHEC TO TRUE
+              END-IF
+           END-IF
            .
 
        623-MODIF-DATE-MAJ.
-           MOVE FD-FICMAJ-DATE-MAJ TO DATEMAJ
-           EXEC SQL
-             UPDATE TCOMPTE020
-             SET DATEMAJ = :DATEMAJ
-             WHERE NUMERCPT = :NUMERCPT
-           END-EXEC
-           PERFORM 630-TEST-SQL-CODE
+           IF WS-MODE-NORMAL
+              MOVE FD-FICMAJ-DATE-MAJ TO DATEMAJ
+              MOVE 0 TO WS-RETRY-CPT
+              PERFORM WITH TEST AFTER
+                      UNTIL NOT WS-SQL-RETRY
+                         OR WS-RETRY-CPT > WS-RETRY-MAX
+                 EXEC SQL
+                   UPDATE TCOMPTE020
+                   SET DATEMAJ = :DATEMAJ
+                   WHERE NUMERCPT = :NUMERCPT
+                 END-EXEC
+                 PERFORM 630-TEST-SQL-CODE
+                 ADD 1 TO WS-RETRY-CPT
+              END-PERFORM
+              IF SQLCODE NOT = 0
+                 DISPLAY ' ECHEC MAJ DATE MAJ APRES RETRIES SUR '
+                         'NUMERCPT = ' FD-FICMAJ-NUMCPT
+                 DISPLAY ' SQLCODE = ' SQLCODE
+                 SET WS-MODIF-ECHEC TO TRUE
+              END-IF
+           END-IF
            .
 
        624-MODIF-NOM.
-           MOVE FD-FICMAJ-NOM TO NOMCLIEN
-           EXEC SQL
-             UPDATE TCOMPTE020
-             SET NOMCLIEN = :NOMCLIEN
-             WHERE NUMERCPT = :NUMERCPT
-           END-EXEC
-           PERFORM 630-TEST-SQL-CODE
+           IF WS-MODE-NORMAL
+              MOVE FD-FICMAJ-NOM TO NOMCLIEN
+              MOVE 0 TO WS-RETRY-CPT
+              PERFORM WITH TEST AFTER
+                      UNTIL NOT WS-SQL-RETRY
+                         OR WS-RETRY-CPT > WS-RETRY-MAX
+                 EXEC SQL
+                   UPDATE TCOMPTE020
+                   SET NOMCLIEN = :NOMCLIEN
+                   WHERE NUMERCPT = :NUMERCPT
+                 END-EXEC
+                 PERFORM 630-TEST-SQL-CODE
+                 ADD 1 TO WS-RETRY-CPT
+              END-PERFORM
+              IF SQLCODE NOT = 0
+                 DISPLAY ' ECHEC MAJ NOM APRES RETRIES SUR '
+                         'NUMERCPT = ' FD-FICMAJ-NUMCPT
+                 DISPLAY ' SQLCODE = ' SQLCODE
+                 SET WS-MODIF-ECHEC TO TRUE
+              END-IF
+           END-IF
            .
 
        630-TEST-SQL-CODE.
+           SET WS-SQL-NO-RETRY TO TRUE
            EVALUATE TRUE
                WHEN SQLCODE = 0
                     CONTINUE
+               WHEN SQLCODE = -911 OR SQLCODE = -913
+                    DISPLAY ' DEADLOCK/TIMEOUT SUR NUMERCPT = '
+                            FD-FICMAJ-NUMCPT
+                    DISPLAY ' SQLCODE = ' SQLCODE
+                    SET WS-SQL-RETRY TO TRUE
                WHEN SQLCODE < 0
                     DISPLAY ' ERROR ON NUMERCPT = ' FD-FICMAJ-NUMCPT
                             ' NOM CLIENT ' NOMCLIEN
@@ -473,6 +760,25 @@
                     DISPLAY ' SQLCODE = ' SQLCODE
             END-EVALUATE
             .
+
+       631-COMMIT-TRANSACTION.
+           IF WS-MODE-NORMAL
+              EXEC SQL
+                COMMIT
+              END-EXEC
+              PERFORM 630-TEST-SQL-CODE
+           END-IF
+           .
+
+       632-COMMIT-FINAL.
+           IF WS-MODE-NORMAL
+              EXEC SQL
+                COMMIT
+              END-EXEC
+              PERFORM 630-TEST-SQL-CODE
+           END-IF
+           .
+
       *      ---------------------------------------------------------*
       *-----<      700 A 799     REGLES DE GESTIONS COMPLEXES         *
       *      ---------------------------------------------------------*
@@ -484,8 +790,12 @@
            INITIALIZE CP-SUPPR-OK
            INITIALIZE CP-SUPPR-KO
            INITIALIZE CP-ACT-ERR
+           INITIALIZE CP-DATE-ERR
+           INITIALIZE CP-SOLDE-ERR
            INITIALIZE CP-TOT-ERR
            INITIALIZE CP-TOT-ACT
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HEURE FROM TIME
            .
 
        710-EVALUATE-CODE.
@@ -501,6 +811,10 @@
            END-EVALUATE
            .
 
+       799-RECUP-SYSIN.
+           ACCEPT WS-SYSIN FROM SYSIN
+           .
+
       *      ---------------------------------------------------------*
       *-----<      800 A 899     AFFICHAGES ET EDITIONS               *
       *      ---------------------------------------------------------*
@@ -512,8 +826,15 @@
            DISPLAY 'NOMBRE DE SUPRESSIONS OK  : ' CP-SUPPR-OK
            DISPLAY 'NOMBRE DE SUPRESSIONS KO  : ' CP-SUPPR-KO
            DISPLAY 'NOMBRE DE ACTIONS ERRONEES: ' CP-ACT-ERR
+           DISPLAY 'NOMBRE DE DATES INVALIDES : ' CP-DATE-ERR
+           DISPLAY 'NOMBRE DE SOLDES INVALIDES: ' CP-SOLDE-ERR
            DISPLAY 'TOTAL ERREURS             : ' CP-TOT-ERR
            DISPLAY 'TOTAL ACTIONS             : ' CP-TOT-ACT
+           IF WS-MODE-DRYRUN
+              DISPLAY 'MODE DE TRAITEMENT        : VALIDATION SEULE'
+           ELSE
+              DISPLAY 'MODE DE TRAITEMENT        : NORMAL'
+           END-IF
            DISPLAY 'FIN NORMALE'
            MOVE CORR WS-HEURE-FIN TO WS-HEURE-P
            DISPLAY 'FIN DE TRAITEMENT   : ' WS-DATE-FIN1 ' A '
@@ -546,6 +867,49 @@
            WRITE FD-FICETAT FROM ED-ZONE-ED
            .
 
+       804-TRAILER-FICETAT.
+           MOVE CP-CREA-OK TO ED-CREA-OK
+           MOVE ED-TRAILER1 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 3 LINES
+           MOVE CP-CREA-KO TO ED-CREA-KO
+           MOVE ED-TRAILER2 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-MODIF-OK TO ED-MODIF-OK
+           MOVE ED-TRAILER3 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-MODIF-KO TO ED-MODIF-KO
+           MOVE ED-TRAILER4 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-SUPPR-OK TO ED-SUPPR-OK
+           MOVE ED-TRAILER5 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-SUPPR-KO TO ED-SUPPR-KO
+           MOVE ED-TRAILER6 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-ACT-ERR TO ED-ACT-ERR
+           MOVE ED-TRAILER7 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-DATE-ERR TO ED-DATE-ERR
+           MOVE ED-TRAILER8 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-SOLDE-ERR TO ED-SOLDE-ERR
+           MOVE ED-TRAILER8B TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-TOT-ERR TO ED-TOT-ERR
+           MOVE ED-TRAILER9 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           MOVE CP-TOT-ACT TO ED-TOT-ACT
+           MOVE ED-TRAILER10 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           IF WS-MODE-DRYRUN
+              MOVE 'VALIDATION SEULE' TO ED-MODE
+           ELSE
+              MOVE 'NORMAL' TO ED-MODE
+           END-IF
+           MOVE ED-TRAILER11 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED
+           .
+
        810-DATE-HEURE1.
            ACCEPT WS-HEURE-DEB FROM TIME
            ACCEPT WS-DATE-DEB FROM DATE YYYYMMDD
