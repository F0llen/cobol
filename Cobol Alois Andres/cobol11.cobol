@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPTP4AA.
+      *===============================================================*
+      * NOM DU PROGRAMME : SPTP4AA.                                   *
+      *---------------------------------------------------------------*
+      *               O B J E T  D U  P R O G R A M M E               *
+      *---------------------------------------------------------------*
+      *     SOUS-PROGRAMME DE CONTROLE D'UN COMPTE (NUMERO, DATE,      *
+      *     SOLDE) - COMMUN A COBTP4AA, DB2TP4AA ET COBTP3A2           *
+      *---------------------------------------------------------------*
+      *     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+      *---------------------------------------------------------------*
+      *   DATE   |  AUTEUR  |  REF.|              OBJET               *
+      *---------------------------------------------------------------*
+      *   /  /   |  ALOIS.A |      | CREATION                         *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *      ---------------------------------------------------------*
+      *-----< BORNES DE CONTROLE DU SOLDE                              *
+      *      ---------------------------------------------------------*
+       01  WS-SOLDE-MIN             PIC S9(09)V99 COMP-3
+                                     VALUE -999999.99.
+       01  WS-SOLDE-MAX             PIC S9(09)V99 COMP-3
+                                     VALUE 9999999.99.
+
+       LINKAGE SECTION.
+
+       COPY CVALCPT.
+
+       PROCEDURE DIVISION
+           USING CVALCPT-COMMAREA.
+      *===============================================================*
+      *                     A L G O R I T H M E                       *
+      *===============================================================*
+
+       100-CONTROLER-COMPTE.
+           SET CVALCPT-RETOUR-OK TO TRUE
+           PERFORM 110-VALIDER-NUMCPT
+           IF CVALCPT-RETOUR-OK
+              PERFORM 120-VALIDER-SOLDE
+           END-IF
+           IF CVALCPT-RETOUR-OK
+              PERFORM 130-VALIDER-DATE
+           END-IF
+           GOBACK
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< CONTROLE DU FORMAT DU NUMERO DE COMPTE                   *
+      *      ---------------------------------------------------------*
+       110-VALIDER-NUMCPT.
+           IF CVALCPT-NUMCPT NOT NUMERIC
+              OR CVALCPT-NUMCPT = ZEROS
+              SET CVALCPT-NUMCPT-INVALIDE TO TRUE
+           END-IF
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< CONTROLE DE COHERENCE DU SOLDE                           *
+      *      ---------------------------------------------------------*
+       120-VALIDER-SOLDE.
+           IF CVALCPT-SOLDE < WS-SOLDE-MIN
+              OR CVALCPT-SOLDE > WS-SOLDE-MAX
+              SET CVALCPT-SOLDE-INVALIDE TO TRUE
+           END-IF
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< CONTROLE DE VRAISEMBLANCE DE LA DATE                    *
+      *      ---------------------------------------------------------*
+       130-VALIDER-DATE.
+           IF CVALCPT-DATE-MM < 1 OR CVALCPT-DATE-MM > 12
+              SET CVALCPT-DATE-INVALIDE TO TRUE
+           END-IF
+           IF CVALCPT-DATE-JJ < 1 OR CVALCPT-DATE-JJ > 31
+              SET CVALCPT-DATE-INVALIDE TO TRUE
+           END-IF
+           IF CVALCPT-DATE-SSAA < 1900 OR CVALCPT-DATE-SSAA > 2099
+              SET CVALCPT-DATE-INVALIDE TO TRUE
+           END-IF
+           .
+
+      *===============================================================*
+      *                 F I N  D U  P R O G R A M M E                 *
+      *===============================================================*
