@@ -0,0 +1,38 @@
+      *===============================================================*
+      * NOM DU COPYBOOK  : CVALCPT                                    *
+      *---------------------------------------------------------------*
+      *               O B J E T  D U  C O P Y B O O K                 *
+      *---------------------------------------------------------------*
+      * ZONE DE COMMUNICATION (COMMAREA) ENTRE COBTP4AA, DB2TP4AA,     *
+      * COBTP3A2 ET LE SOUS-PROGRAMME DE CONTROLE COMPTE SPTP4AA       *
+      *---------------------------------------------------------------*
+      *     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+      *---------------------------------------------------------------*
+      *   DATE   |  AUTEUR  |  REF.|              OBJET               *
+      *---------------------------------------------------------------*
+      *   /  /   |  ALOIS.A |      | CREATION                         *
+      *===============================================================*
+       01  CVALCPT-COMMAREA.
+      *      ---------------------------------------------------------*
+      *-----< NUMERO DE COMPTE A CONTROLER                             *
+      *      ---------------------------------------------------------*
+           05 CVALCPT-NUMCPT       PIC X(10).
+      *      ---------------------------------------------------------*
+      *-----< DATE A CONTROLER                                         *
+      *      ---------------------------------------------------------*
+           05 CVALCPT-DATE.
+             10 CVALCPT-DATE-SSAA   PIC 9(04).
+             10 CVALCPT-DATE-MM     PIC 9(02).
+             10 CVALCPT-DATE-JJ     PIC 9(02).
+      *      ---------------------------------------------------------*
+      *-----< SOLDE A CONTROLER                                        *
+      *      ---------------------------------------------------------*
+           05 CVALCPT-SOLDE        PIC S9(09)V99 COMP-3.
+      *      ---------------------------------------------------------*
+      *-----< CODE RETOUR POSITIONNE PAR LE SOUS-PROGRAMME              *
+      *      ---------------------------------------------------------*
+           05 CVALCPT-RETOUR       PIC X(02).
+             88 CVALCPT-RETOUR-OK        VALUE '00'.
+             88 CVALCPT-NUMCPT-INVALIDE  VALUE '10'.
+             88 CVALCPT-SOLDE-INVALIDE   VALUE '20'.
+             88 CVALCPT-DATE-INVALIDE    VALUE '30'.
