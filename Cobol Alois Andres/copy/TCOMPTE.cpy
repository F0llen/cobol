@@ -0,0 +1,28 @@
+      *===============================================================*
+      * NOM DU COPYBOOK  : TCOMPTE                                    *
+      *---------------------------------------------------------------*
+      *               O B J E T  D U  C O P Y B O O K                 *
+      *---------------------------------------------------------------*
+      * VARIABLES HOTE DB2 CORRESPONDANT A LA TABLE TCOMPTE020         *
+      * (GENERE PAR DCLGEN)                                            *
+      *---------------------------------------------------------------*
+      *     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+      *---------------------------------------------------------------*
+      *   DATE   |  AUTEUR  |  REF.|              OBJET               *
+      *---------------------------------------------------------------*
+      *   /  /   |  ALOIS.A |      | CREATION                         *
+      *===============================================================*
+           EXEC SQL DECLARE TCOMPTE020 TABLE
+           ( NUMERCPT      CHAR(10)      NOT NULL,
+             NOMCLIEN      CHAR(20)      NOT NULL,
+             DATECREA      CHAR(10)      NOT NULL,
+             SOLDECPT      DECIMAL(10,2),
+             DATEMAJ       CHAR(10)      NOT NULL
+           ) END-EXEC.
+
+       01  DCLTCOMPTE020.
+           10 NUMERCPT              PIC X(10).
+           10 NOMCLIEN              PIC X(20).
+           10 DATECREA              PIC X(10).
+           10 SOLDECPT              PIC S9(8)V9(2) USAGE COMP-3.
+           10 DATEMAJ               PIC X(10).
