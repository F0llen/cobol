@@ -0,0 +1,35 @@
+      *===============================================================*
+      * NOM DU COPYBOOK  : CMODULE                                    *
+      *---------------------------------------------------------------*
+      *               O B J E T  D U  C O P Y B O O K                 *
+      *---------------------------------------------------------------*
+      * ZONE DE COMMUNICATION (COMMAREA) ENTRE COBTP6AA ET SPTP6AA     *
+      *---------------------------------------------------------------*
+      *     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+      *---------------------------------------------------------------*
+      *   DATE   |  AUTEUR  |  REF.|              OBJET               *
+      *---------------------------------------------------------------*
+      * 11/08/22 |  ALOIS.A |      | CREATION                         *
+      *===============================================================*
+       01  MODULE-COMMAREA.
+      *      ---------------------------------------------------------*
+      *-----< OPERANDES ET RESULTAT                                   *
+      *      ---------------------------------------------------------*
+           05 VARIABLE1            PIC S9(09)V99 COMP-3.
+           05 VARIABLE2            PIC S9(09)V99 COMP-3.
+           05 VARIABLE3            PIC S9(09)V99 COMP-3.
+      *      ---------------------------------------------------------*
+      *-----< CODE OPERATION DEMANDEE AU SOUS-PROGRAMME                *
+      *      ---------------------------------------------------------*
+           05 MODULE-OPERATION     PIC X(01).
+             88 MODULE-OPE-SOUSTRACTION VALUE 'S'.
+             88 MODULE-OPE-ADDITION     VALUE 'A'.
+             88 MODULE-OPE-MULTIPL      VALUE 'M'.
+             88 MODULE-OPE-DIVISION     VALUE 'D'.
+      *      ---------------------------------------------------------*
+      *-----< CODE RETOUR POSITIONNE PAR LE SOUS-PROGRAMME              *
+      *      ---------------------------------------------------------*
+           05 MODULE-RETOUR        PIC X(02).
+             88 MODULE-RETOUR-OK        VALUE '00'.
+             88 MODULE-RETOUR-DEBORD    VALUE '08'.
+             88 MODULE-RETOUR-OPE-ERR   VALUE '12'.
