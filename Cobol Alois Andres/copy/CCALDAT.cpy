@@ -0,0 +1,21 @@
+      *===============================================================*
+      * NOM DU COPYBOOK  : CCALDAT                                    *
+      *---------------------------------------------------------------*
+      *               O B J E T  D U  C O P Y B O O K                 *
+      *---------------------------------------------------------------*
+      * ZONE DE COMMUNICATION DU SOUS-PROGRAMME SCALDAT                *
+      * (CONVERSION D'UNE DATE AAAAMMJJ EN LIBELLE ETENDU)             *
+      *---------------------------------------------------------------*
+      *     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+      *---------------------------------------------------------------*
+      *   DATE   |  AUTEUR  |  REF.|              OBJET               *
+      *---------------------------------------------------------------*
+      *   /  /   |  ALOIS.A |      | CREATION                         *
+      *===============================================================*
+       01  SCALDAT-COMMAREA.
+           05 SCALDAT-DATE         PIC X(08).
+           05 SCALDAT-DATETENDUE   PIC X(30).
+           05 SCALDAT-STATUS       PIC X(02).
+             88 SCALDAT-STATUS-OK      VALUE '00'.
+             88 SCALDAT-STATUS-KO      VALUE '08'.
+           05 SCALDAT-MESSAGE      PIC X(50).
