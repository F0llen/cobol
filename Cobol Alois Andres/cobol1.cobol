@@ -24,6 +24,7 @@
       *---------------------------------------------------------------*
        FILE-CONTROL.
            SELECT FICMVTS ASSIGN TO FICMVTS.
+           SELECT FICCPTE ASSIGN TO FICCPTE FILE STATUS IS FS-FICCPTE.
        DATA DIVISION.
       *---------------------------------------------------------------*
       *                    DESCRIPTION DES FICHIERS                   *
@@ -38,6 +39,15 @@
          05   FD-FICMVTS-MONTANT PIC 9(08)V99.
          05   FILLER            PIC X(21).
 
+       FD FICCPTE
+           RECORDING MODE IS F.
+       01     FD-FICCPTE.
+         05   FD-FICCPTE-NUMCPT    PIC X(10).
+         05   FD-FICCPTE-DATE-OUV  PIC 9(08).
+         05   FD-FICCPTE-SOLDE     PIC S9(09)V99 COMP-3.
+         05   FD-FICCPTE-DATE-MAJ  PIC 9(08).
+         05   FILLER               PIC X(28).
+
       *---------------------------------------------------------------*
       *              DESCRIPTION DES VARIABLES DE TRAVAIL             *
       *---------------------------------------------------------------*
@@ -49,6 +59,15 @@
        01     WS-VARIABLES-RUPTURE.
          05   WS-EOF-FICMVTS     PIC X VALUE 'N'.
          05   WS-NUMCPT-PREC     PIC 9(10).
+         05   WS-SELECT-COMPTE   PIC X VALUE 'O'.
+           88 WS-COMPTE-SELECTIONNE     VALUE 'O'.
+           88 WS-COMPTE-NON-SELECTIONNE VALUE 'N'.
+
+       01     WS-FS.
+         05   FS-FICCPTE         PIC X(2).
+
+       01     WS-SYSIN.
+         05   WS-SYSIN-NUMCPT    PIC X(10).
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE CALCULS                                    *
@@ -57,7 +76,11 @@
          05   WS-CUMUL-DPOT       PIC  9(10)V9(02) COMP-3.
          05   WS-CUMUL-RTRAIT     PIC  9(10)V9(02) COMP-3.
          05   WS-CUMUL-CB         PIC  9(10)V9(02) COMP-3.
+         05   WS-CUMUL-INTERET    PIC  9(10)V9(02) COMP-3.
+         05   WS-CUMUL-FRAIS      PIC  9(10)V9(02) COMP-3.
          05   WS-TOTAL            PIC S9(10)V9(02) COMP-3.
+         05   WS-SOLDE-OUVERTURE  PIC S9(10)V9(02) COMP-3.
+         05   WS-SOLDE-CLOTURE    PIC S9(10)V9(02) COMP-3.
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE COMPTEURS                                  *
       *      ---------------------------------------------------------*
@@ -65,6 +88,19 @@
          05   CP-ERREUR           PIC  9(4) COMP VALUE 0.
          05   CP-TRAITE           PIC  9(4) COMP VALUE 0.
          05   CP-COMPTE-TOTAL     PIC  9(4) COMP VALUE 0.
+         05   CP-REJETS           PIC S9(4) COMP VALUE 0.
+         05   CP-REJETS-MAX       PIC S9(4) COMP VALUE +50.
+         05   IC-REJET            PIC S9(4) COMP.
+
+      *      ---------------------------------------------------------*
+      *-----< TABLE DES MOUVEMENTS REJETES                            *
+      *      ---------------------------------------------------------*
+       01     WS-TAB-REJETS.
+         05   WS-REJET OCCURS 50 TIMES.
+           10 WS-REJET-NUMCPT     PIC X(10).
+           10 WS-REJET-DATE       PIC 9(08).
+           10 WS-REJET-CODE       PIC X(01).
+           10 WS-REJET-MONTANT    PIC 9(08)V99.
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'EDITION                                     *
       *      ---------------------------------------------------------*
@@ -74,6 +110,10 @@
                                 VALUE 'NUMERO DE COMPTE         :  '.
            10 ED-NUMCPT-1                           PIC X(10).
 
+         05   ED-LIGNE2.
+           10 FILLER  PIC X(31) VALUE '  SOLDE OUVERTURE        :  '.
+           10 ED-SOLDE-OUV               PIC +ZZZBZZZBZZ9,V99.
+
          05   ED-LIGNE3.
            10 FILLER  PIC X(31) VALUE '  CUMUL DES RETRAITS     :  '.
            10 ED-CUMUL-R                 PIC  ZZZBZZZBZZ9,V99.
@@ -88,11 +128,23 @@
            10 FILLER  PIC X(31) VALUE '  CUMUL DES DEPOTS       :  '.
            10 ED-CUMUL-D                 PIC  ZZZBZZZBZZ9,V99.
 
+         05   ED-LIGNE5B.
+           10 FILLER  PIC X(31) VALUE '  CUMUL DES INTERETS     :  '.
+           10 ED-CUMUL-I                 PIC  ZZZBZZZBZZ9,V99.
+
+         05   ED-LIGNE5C.
+           10 FILLER  PIC X(31) VALUE '  CUMUL DES FRAIS        :  '.
+           10 ED-CUMUL-F                 PIC  ZZZBZZZBZZ9,V99.
+
 
          05   ED-LIGNE6.
            10 FILLER  PIC X(30) VALUE '  TOTAL DES OPERATIONS   :  '.
            10 ED-TOTAL                   PIC +ZZZBZZZBZZ9,V99.
 
+         05   ED-LIGNE7.
+           10 FILLER  PIC X(31) VALUE '  SOLDE CLOTURE          :  '.
+           10 ED-SOLDE-CLOT              PIC +ZZZBZZZBZZ9,V99.
+
          05   ED-LIGNE9.
            10 FILLER                     PIC X(31)
                                 VALUE 'COMPTE                       : '.
@@ -106,6 +158,9 @@
            10 FILLER  PIC X(31) VALUE 'NOMBRE DE MOUVEMENTS ERRONES : '.
            10 ED-MOUV-ERRONES            PIC 9(4).
 
+         05   ED-LIGNE-DECOUVERT.
+           10 FILLER  PIC X(26) VALUE '** COMPTE A DECOUVERT **'.
+
        PROCEDURE DIVISION.
 
       *===============================================================*
@@ -121,19 +176,29 @@
       *      ---------------------------------------------------------*
        100-BANQUE.
            PERFORM 600-OUVRIR-FICMVTS
+           PERFORM 601-OUVRIR-FICCPTE
            PERFORM 610-LIRE-FICMVTS
+           PERFORM 611-LIRE-FICCPTE
+           PERFORM 799-RECUP-SYSIN
 
            PERFORM 200-COMPTE
              UNTIL WS-EOF-FICMVTS = 'O'
 
            PERFORM 620-FERMER-FICMVTS
+           PERFORM 621-FERMER-FICCPTE
            PERFORM 999-ARRET-PROGRAMME
            .
       *      ---------------------------------------------------------*
       *-----< COMPTE                                      *
       *      ---------------------------------------------------------*
        200-COMPTE.
+           INITIALIZE WS-CUMUL-DPOT
+                      WS-CUMUL-RTRAIT
+                      WS-CUMUL-CB
+                      WS-CUMUL-INTERET
+                      WS-CUMUL-FRAIS
            PERFORM 700-TRT-NOUVEAU-NUM
+           PERFORM 720-TRT-SOLDE-OUVERTURE
 
            PERFORM 300-MOUVEMENT
              UNTIL FD-FICMVTS-NUMCPT NOT = WS-NUMCPT-PREC
@@ -155,22 +220,61 @@
            OPEN INPUT FICMVTS
            .
 
+       601-OUVRIR-FICCPTE.
+           OPEN INPUT FICCPTE
+           IF FS-FICCPTE NOT = 00
+             DISPLAY ' ERREUR OUVERTURE FICCPTE   FS-FICCPTE = '
+                     FS-FICCPTE
+             PERFORM 999-ARRET-PROGRAMME
+           END-IF
+           .
+
        610-LIRE-FICMVTS.
            READ FICMVTS
              AT END MOVE 'O' TO WS-EOF-FICMVTS
            END-READ
            .
 
+       611-LIRE-FICCPTE.
+           READ FICCPTE
+             AT END MOVE HIGH-VALUE TO FD-FICCPTE-NUMCPT
+           END-READ
+           .
+
        620-FERMER-FICMVTS.
            CLOSE FICMVTS
            .
 
+       621-FERMER-FICCPTE.
+           CLOSE FICCPTE
+           .
+
       *---------------------------------------------------------------*
       *          700 A 799     REGLES DE GESTION COMPLEXES            *
       *---------------------------------------------------------------*
 
        700-TRT-NOUVEAU-NUM.
            MOVE FD-FICMVTS-NUMCPT TO WS-NUMCPT-PREC
+           IF WS-SYSIN-NUMCPT = SPACES
+              OR FD-FICMVTS-NUMCPT = WS-SYSIN-NUMCPT
+              MOVE 'O' TO WS-SELECT-COMPTE
+           ELSE
+              MOVE 'N' TO WS-SELECT-COMPTE
+           END-IF
+           .
+
+       720-TRT-SOLDE-OUVERTURE.
+           PERFORM 611-LIRE-FICCPTE
+             UNTIL FD-FICCPTE-NUMCPT NOT LESS THAN WS-NUMCPT-PREC
+           IF FD-FICCPTE-NUMCPT = WS-NUMCPT-PREC
+              MOVE FD-FICCPTE-SOLDE TO WS-SOLDE-OUVERTURE
+           ELSE
+              INITIALIZE WS-SOLDE-OUVERTURE
+           END-IF
+           .
+
+       799-RECUP-SYSIN.
+           ACCEPT WS-SYSIN-NUMCPT FROM SYSIN
            .
 
        710-CUMUL-MOUVEMENT.
@@ -181,10 +285,25 @@
                     ADD FD-FICMVTS-MONTANT TO WS-CUMUL-RTRAIT
                 WHEN 'C'
                     ADD FD-FICMVTS-MONTANT TO WS-CUMUL-CB
+                WHEN 'I'
+                    ADD FD-FICMVTS-MONTANT TO WS-CUMUL-INTERET
+                WHEN 'F'
+                    ADD FD-FICMVTS-MONTANT TO WS-CUMUL-FRAIS
                 WHEN OTHER
                     DISPLAY 'COMPTE' FD-FICMVTS-NUMCPT
                     'CODE MOUVEMENT' FD-FICMVTS-CODE 'ERRONE'
                     ADD 1 TO CP-ERREUR
+                    IF CP-REJETS < CP-REJETS-MAX
+                       ADD 1 TO CP-REJETS
+                       MOVE FD-FICMVTS-NUMCPT
+                                     TO WS-REJET-NUMCPT(CP-REJETS)
+                       MOVE FD-FICMVTS-DATE
+                                     TO WS-REJET-DATE(CP-REJETS)
+                       MOVE FD-FICMVTS-CODE
+                                     TO WS-REJET-CODE(CP-REJETS)
+                       MOVE FD-FICMVTS-MONTANT
+                                     TO WS-REJET-MONTANT(CP-REJETS)
+                    END-IF
            END-EVALUATE
            ADD 1 TO CP-TRAITE
            .
@@ -195,42 +314,71 @@
 
        800-PREPA-AFFICHAGE-RELEVE.
            COMPUTE WS-TOTAL = WS-CUMUL-DPOT - WS-CUMUL-RTRAIT -
-           WS-CUMUL-CB
+           WS-CUMUL-CB + WS-CUMUL-INTERET - WS-CUMUL-FRAIS
+           COMPUTE WS-SOLDE-CLOTURE = WS-SOLDE-OUVERTURE + WS-TOTAL
 
            MOVE WS-TOTAL TO ED-TOTAL
            MOVE WS-CUMUL-RTRAIT TO ED-CUMUL-R
            MOVE WS-CUMUL-DPOT TO ED-CUMUL-D
            MOVE WS-CUMUL-CB TO ED-CUMUL-C
+           MOVE WS-CUMUL-INTERET TO ED-CUMUL-I
+           MOVE WS-CUMUL-FRAIS TO ED-CUMUL-F
+           MOVE WS-SOLDE-OUVERTURE TO ED-SOLDE-OUV
+           MOVE WS-SOLDE-CLOTURE TO ED-SOLDE-CLOT
            MOVE WS-NUMCPT-PREC TO ED-NUMCPT-3
            MOVE WS-NUMCPT-PREC TO ED-NUMCPT-1
            MOVE CP-TRAITE TO ED-MOUV-TRAITES
            MOVE CP-ERREUR TO ED-MOUV-ERRONES
 
-           DISPLAY ED-LIGNE1
-           DISPLAY SPACE
-           DISPLAY ED-LIGNE3
-           DISPLAY ED-LIGNE4
-           DISPLAY ED-LIGNE5
-           DISPLAY ED-LIGNE6
-           DISPLAY SPACE
-           DISPLAY SPACE
-           DISPLAY ED-LIGNE9
-           DISPLAY ED-LIGNE10
-           DISPLAY ED-LIGNE11
-           DISPLAY SPACE
-           DISPLAY SPACE
-
-           ADD 1 TO CP-COMPTE-TOTAL
+           IF WS-COMPTE-SELECTIONNE
+              DISPLAY ED-LIGNE1
+              DISPLAY ED-LIGNE2
+              DISPLAY SPACE
+              DISPLAY ED-LIGNE3
+              DISPLAY ED-LIGNE4
+              DISPLAY ED-LIGNE5
+              DISPLAY ED-LIGNE5B
+              DISPLAY ED-LIGNE5C
+              DISPLAY ED-LIGNE6
+              DISPLAY ED-LIGNE7
+              IF WS-TOTAL IS LESS THAN ZERO
+                 DISPLAY ED-LIGNE-DECOUVERT
+              END-IF
+              DISPLAY SPACE
+              DISPLAY SPACE
+              DISPLAY ED-LIGNE9
+              DISPLAY ED-LIGNE10
+              DISPLAY ED-LIGNE11
+              DISPLAY SPACE
+              DISPLAY SPACE
+
+              ADD 1 TO CP-COMPTE-TOTAL
+           END-IF
            INITIALIZE CP-TRAITE
            INITIALIZE CP-ERREUR
            .
 
+       810-AFFICHAGE-REJETS.
+           DISPLAY SPACE
+           DISPLAY 'LISTE DES MOUVEMENTS REJETES'
+           PERFORM VARYING IC-REJET FROM 1 BY 1
+                 UNTIL IC-REJET > CP-REJETS
+              DISPLAY 'COMPTE : ' WS-REJET-NUMCPT(IC-REJET)
+                 ' DATE : ' WS-REJET-DATE(IC-REJET)
+                 ' CODE : ' WS-REJET-CODE(IC-REJET)
+                 ' MONTANT : ' WS-REJET-MONTANT(IC-REJET)
+           END-PERFORM
+           .
+
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
       *                        ET DE LA FIN DU TRAITEMENT             *
       *---------------------------------------------------------------*
        999-ARRET-PROGRAMME.
            DISPLAY 'NOMBRE DE COMPTES TRAITES     :' CP-COMPTE-TOTAL
+           IF CP-REJETS > 0
+              PERFORM 810-AFFICHAGE-REJETS
+           END-IF
            STOP RUN
            .
 
