@@ -25,9 +25,12 @@
            SELECT FICMAJ  ASSIGN TO FICMAJ FILE STATUS IS FS-FICMAJ.
            SELECT FICCPT  ASSIGN TO FICCPT
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS FD-FICCPT-NUMCPT
            FILE STATUS IS FS-FICCPT.
+           SELECT FICCKPT ASSIGN TO FICCKPT FILE STATUS IS FS-FICCKPT.
+           SELECT FICHIST ASSIGN TO FICHIST.
+           SELECT FICAUDIT ASSIGN TO FICAUDIT.
        DATA DIVISION.
       *---------------------------------------------------------------*
       *                    DESCRIPTION DES FICHIERS                   *
@@ -36,7 +39,7 @@
        FD FICETAT
            RECORDING MODE IS F.
        01     FD-FICETAT.
-         05   FILLER              PIC X(79).
+         05   FILLER              PIC X(80).
 
        FD FICCPT.
        01   FD-ENREG-FICCPT.
@@ -68,7 +71,38 @@
          05   FD-FICMAJ-IND-NOM   PIC X.
            88 IND-NOM-OK          VALUE 'O'.
            88 IND-NOM-KO          VALUE 'N'.
-         05   FILLER              PIC X(03).
+         05   FD-FICMAJ-CODE-RAISON  PIC X(02).
+         05   FD-FICMAJ-ANCIEN-SOLDE PIC S9(09)V99 COMP-3.
+         05   FILLER              PIC X(01).
+
+       FD FICCKPT
+           RECORDING MODE IS F.
+       01     FD-FICCKPT.
+         05   FD-FICCKPT-COMPTEUR PIC 9(08).
+         05   FILLER              PIC X(72).
+
+       FD FICHIST
+           RECORDING MODE IS F.
+       01     FD-FICHIST.
+         05   FD-FICHIST-NUMCPT       PIC X(10).
+         05   FD-FICHIST-ANCIEN-NOM   PIC X(20).
+         05   FD-FICHIST-NOUVEAU-NOM  PIC X(20).
+         05   FD-FICHIST-DATE         PIC 9(08).
+         05   FILLER                 PIC X(22).
+
+       FD FICAUDIT
+           RECORDING MODE IS F.
+       01     FD-FICAUDIT.
+         05   FD-FICAUDIT-NUMCPT      PIC X(10).
+         05   FD-FICAUDIT-PROGRAMME   PIC X(08).
+         05   FD-FICAUDIT-OPERATION   PIC X(08).
+           88 FD-FICAUDIT-OP-CREATION   VALUE 'CREATION'.
+           88 FD-FICAUDIT-OP-MODIF      VALUE 'MODIF   '.
+           88 FD-FICAUDIT-OP-SUPPR      VALUE 'SUPPR   '.
+         05   FD-FICAUDIT-SOLDE-AVANT PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-SOLDE-APRES PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-DATE        PIC 9(08).
+         05   FD-FICAUDIT-HEURE       PIC 9(06).
 
       *---------------------------------------------------------------*
       *              DESCRIPTION DES VARIABLES DE TRAVAIL             *
@@ -91,6 +125,31 @@
        01  WS-FS.
          05   FS-FICMAJ            PIC 9(2).
          05   FS-FICCPT            PIC 9(2).
+         05   FS-FICCKPT           PIC 9(2).
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE REDEMARRAGE                                *
+      *      ---------------------------------------------------------*
+       01  WS-RESTART-COMPTEUR     PIC 9(08) VALUE 0.
+       01  WS-SKIP-CPT             PIC 9(08) VALUE 0.
+       01  WS-CKPT-INTERVAL        PIC 9(04) COMP VALUE 100.
+       01  WS-CKPT-DIVIDE.
+         05 WS-CKPT-QUOT           PIC 9(04) COMP.
+         05 WS-CKPT-REM            PIC 9(04) COMP.
+       01     WS-SYSIN.
+         05   WS-SYSIN-REDEMARRAGE  PIC X VALUE 'O'.
+           88 WS-REDEMARRAGE-OUI    VALUE 'O'.
+           88 WS-REDEMARRAGE-NON    VALUE 'N'.
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE CONTROLE FICCPT                            *
+      *      ---------------------------------------------------------*
+       01  WS-SOLDE-CONTROLE       PIC S9(10)V9(02) COMP-3 VALUE 0.
+       01  WS-CPT-CONTROLE         PIC S9(4) COMP VALUE 0.
+       01  WS-FS-CONTROLE          PIC 9(2).
+       01  WS-SOLDE-AVANT          PIC S9(10)V9(02) COMP-3 VALUE 0.
+       01  WS-CPT-AVANT            PIC S9(4) COMP VALUE 0.
+       01  WS-SOLDE-ATTENDU        PIC S9(10)V9(02) COMP-3 VALUE 0.
+       01  WS-CPT-ATTENDU          PIC S9(4) COMP VALUE 0.
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE DATE                                       *
       *      ---------------------------------------------------------*
@@ -109,6 +168,11 @@
            10 WS-HH          PIC 99..
            10 WS-MN          PIC 99..
            10 WS-SC          PIC 99.
+         05   WS-AUDIT-DATE        PIC 9(08).
+         05   WS-AUDIT-HEURE.
+           10 WS-AUDIT-HH          PIC 99.
+           10 WS-AUDIT-MN          PIC 99.
+           10 WS-AUDIT-SC          PIC 99.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE CALCULS                                    *
@@ -118,6 +182,8 @@
          05   WS-CUMUL-RTRAIT     PIC  9(10)V9(02).
          05   WS-CUMUL-CB         PIC  9(10)V9(02).
          05   WS-TOTAL            PIC S9(10)V9(02) COMP-3.
+         05   WS-SOLDE-CUMULE     PIC S9(10)V9(02) COMP-3 VALUE 0.
+         05   WS-CPT-NET          PIC S9(4) COMP VALUE 0.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE COMPTEURS                                  *
@@ -132,11 +198,21 @@
          05 CP-ACT-ERR    PIC 9(4) COMP VALUE 0.
          05 CP-TOT-ERR    PIC 9(4) COMP VALUE 0.
          05 CP-TOT-ACT    PIC 9(4) COMP VALUE 0.
+         05 CP-MODIF-INCOH PIC 9(4) COMP VALUE 0.
+         05 CP-SUPPR-INCOH PIC 9(4) COMP VALUE 0.
+         05 CP-SUPPR-NONZERO PIC 9(4) COMP VALUE 0.
+         05 CP-MODIF-INVALIDE PIC 9(4) COMP VALUE 0.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'AFFICHAGE                                   *
       *      ---------------------------------------------------------*
-       01 AF-STATUT       PIC X(6).
+       01 AF-STATUT       PIC X(8).
+       01 AF-RAISON        PIC X(2).
+
+      *      ---------------------------------------------------------*
+      *-----< ZONE DE CONTROLE DU COMPTE (SOUS-PROGRAMME SPTP4AA)     *
+      *      ---------------------------------------------------------*
+       COPY CVALCPT.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'EDITION                                     *
@@ -156,8 +232,10 @@
 
        01 ED-ENTETE3.
          05 FILLER PIC X(32) VALUE 'NO COMPTE   DATE OUV   DATE MAJ '.
-         05 FILLER PIC X(22) VALUE '      SOLDE           '.
-         05 FILLER PIC X(21) VALUE 'NOM CLIENT     STATUT'.
+         05 FILLER PIC X(14) VALUE '      SOLDE   '.
+         05 FILLER PIC X(20) VALUE 'NOM CLIENT     CODE '.
+         05 FILLER PIC X(06) VALUE 'RS  '.
+         05 FILLER PIC X(08) VALUE 'STATUT'.
 
        01 ED-FICETAT.
          05 ED-FICMAJ-NUMCPT    PIC X(10).
@@ -172,7 +250,33 @@
          05 FILLER              PIC X.
          05 ED-FICMAJ-CODE      PIC X.
          05 FILLER              PIC X.
-         05 ED-STATUT           PIC X(6).
+         05 ED-FICMAJ-RAISON    PIC X(02).
+         05 FILLER              PIC X.
+         05 ED-STATUT           PIC X(08).
+
+       01 ED-TRAILER1.
+         05 FILLER PIC X(31) VALUE 'NOMBRE NET DE COMPTES ACTIFS : '.
+         05 ED-CPT-NET          PIC ----9.
+         05 FILLER PIC X(44).
+
+       01 ED-TRAILER2.
+         05 FILLER PIC X(31) VALUE 'SOLDE CUMULE DU TRAITEMENT   : '.
+         05 ED-SOLDE-CUMULE     PIC +ZZZBZZZBZZ9,V99.
+         05 FILLER PIC X(33).
+
+       01 ED-TRAILER3.
+         05 FILLER PIC X(32) VALUE 'CONTROLE NOMBRE COMPTES FICCPT: '.
+         05 ED-CPT-CONTROLE     PIC ----9.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 ED-CPT-ETAT         PIC X(04).
+         05 FILLER PIC X(29).
+
+       01 ED-TRAILER4.
+         05 FILLER PIC X(32) VALUE 'CONTROLE SOLDE TOTAL FICCPT   : '.
+         05 ED-SOLDE-CONTROLE   PIC +ZZZBZZZBZZ9,V99.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 ED-SOLDE-ETAT       PIC X(04).
+         05 FILLER PIC X(19).
 
        PROCEDURE DIVISION.
       *===============================================================*
@@ -189,14 +293,26 @@
        100-BANQUE.
            PERFORM 600-OUVRIR-FICMAJ
            PERFORM 601-OUVRIR-FICCPT
+           PERFORM 624-CONTROLE-FICCPT
+           MOVE WS-CPT-CONTROLE TO WS-CPT-AVANT
+           MOVE WS-SOLDE-CONTROLE TO WS-SOLDE-AVANT
            PERFORM 609-OUVRIR-FICETAT
+           PERFORM 615-OUVRIR-FICHIST
+           PERFORM 621-OUVRIR-FICAUDIT
            PERFORM 700-INITIALISATION
+           PERFORM 799-RECUP-SYSIN
+           PERFORM 617-LIRE-CHECKPOINT
            PERFORM 602-LIRE-FICMAJ
+           PERFORM 716-SAUTER-RESTART
            PERFORM 802-ENTETE-FICETAT
            PERFORM 200-COMPTE UNTIL FS-FICMAJ = 10
+           PERFORM 804-TRAILER-FICETAT
+           PERFORM 619-EFFACER-CHECKPOINT
            PERFORM 604-FERMER-FICMAJ
            PERFORM 605-FERMER-FICCPT
            PERFORM 610-FERMER-FICETAT
+           PERFORM 616-FERMER-FICHIST
+           PERFORM 622-FERMER-FICAUDIT
            PERFORM 800-COMPTEURS
            PERFORM 999-ARRET-PROGRAMME
            .
@@ -212,6 +328,7 @@
            PERFORM 803-AFFICHAGE-FICETAT
            PERFORM 602-LIRE-FICMAJ
            ADD 1 TO CP-TOT-ACT
+           PERFORM 715-VERIF-CHECKPOINT
            .
 
       *      ---------------------------------------------------------*
@@ -267,7 +384,65 @@
            CLOSE FICETAT
            .
 
+       615-OUVRIR-FICHIST.
+           OPEN OUTPUT FICHIST
+           .
+
+       616-FERMER-FICHIST.
+           CLOSE FICHIST
+           .
+
+       621-OUVRIR-FICAUDIT.
+           OPEN OUTPUT FICAUDIT
+           .
+
+       622-FERMER-FICAUDIT.
+           CLOSE FICAUDIT
+           .
+
+       623-ECRIRE-FICAUDIT.
+           MOVE 'COBTP4AA' TO FD-FICAUDIT-PROGRAMME
+           MOVE WS-AUDIT-DATE TO FD-FICAUDIT-DATE
+           MOVE WS-AUDIT-HEURE TO FD-FICAUDIT-HEURE
+           WRITE FD-FICAUDIT
+           .
+
+       617-LIRE-CHECKPOINT.
+           IF WS-REDEMARRAGE-OUI
+              OPEN INPUT FICCKPT
+              IF FS-FICCKPT = 00
+                 READ FICCKPT
+                 IF FS-FICCKPT = 00
+                    MOVE FD-FICCKPT-COMPTEUR TO WS-RESTART-COMPTEUR
+                 END-IF
+                 CLOSE FICCKPT
+              END-IF
+           END-IF
+           .
+
+       799-RECUP-SYSIN.
+           ACCEPT WS-SYSIN-REDEMARRAGE FROM SYSIN
+           IF WS-SYSIN-REDEMARRAGE NOT = 'N'
+              SET WS-REDEMARRAGE-OUI TO TRUE
+           END-IF
+           .
+
+       618-ECRIRE-CHECKPOINT.
+           OPEN OUTPUT FICCKPT
+           MOVE CP-TOT-ACT TO FD-FICCKPT-COMPTEUR
+           WRITE FD-FICCKPT
+           CLOSE FICCKPT
+           .
+
+       619-EFFACER-CHECKPOINT.
+           OPEN OUTPUT FICCKPT
+           MOVE 0 TO FD-FICCKPT-COMPTEUR
+           WRITE FD-FICCKPT
+           CLOSE FICCKPT
+           .
+
        611-CREA-COMPTE.
+           MOVE SPACES TO AF-RAISON
            IF FS-FICCPT = 00
                    MOVE 'A TORT' TO AF-STATUT
                    ADD 1 TO CP-CREA-KO
@@ -280,7 +455,14 @@
                    MOVE FD-FICMAJ-DATE-MAJ TO WS-FICCPT-DATE-MAJ
                    MOVE FD-FICMAJ-NOM TO WS-FICCPT-NOM
                    PERFORM 606-ECRIRE-FICCPT
+                   SET FD-FICAUDIT-OP-CREATION TO TRUE
+                   MOVE WS-FICCPT-NUMCPT   TO FD-FICAUDIT-NUMCPT
+                   MOVE 0                  TO FD-FICAUDIT-SOLDE-AVANT
+                   MOVE WS-FICCPT-SOLDE    TO FD-FICAUDIT-SOLDE-APRES
+                   PERFORM 623-ECRIRE-FICAUDIT
                    ADD 1 TO CP-CREA-OK
+                   ADD WS-FICCPT-SOLDE TO WS-SOLDE-CUMULE
+                   ADD 1 TO WS-CPT-NET
            ELSE
                DISPLAY 'ERREUR DE ORDRE D ACCES FICHIER SUR FICCPT'
                ' - FS : ' FS-FICCPT
@@ -289,8 +471,15 @@
            .
 
        612-MODIF-COMPTE.
+           MOVE SPACES TO AF-RAISON
            READ FICCPT INTO WS-FICCPT-ENREG
            IF FS-FICCPT = 00
+              IF IND-SOLDE-OK
+                 AND FD-FICMAJ-ANCIEN-SOLDE NOT = FD-FICCPT-SOLDE
+                 MOVE 'INCOH' TO AF-STATUT
+                 ADD 1 TO CP-MODIF-INCOH
+                 ADD 1 TO CP-TOT-ERR
+              ELSE
                  MOVE 'OK' TO AF-STATUT
                  MOVE FD-FICMAJ-NUMCPT TO WS-FICCPT-NUMCPT
                  IF IND-OUV-OK
@@ -298,6 +487,7 @@
                  END-IF
                  IF IND-SOLDE-OK
                     THEN MOVE FD-FICMAJ-SOLDE TO WS-FICCPT-SOLDE
+                         MOVE FD-FICMAJ-CODE-RAISON TO AF-RAISON
                  END-IF
                  IF IND-MAJ-OK
                     THEN MOVE FD-FICMAJ-DATE-MAJ TO WS-FICCPT-DATE-MAJ
@@ -305,8 +495,26 @@
                  IF IND-NOM-OK
                     THEN MOVE FD-FICMAJ-NOM TO WS-FICCPT-NOM
                  END-IF
-                 PERFORM 607-REECRIRE-FICCPT
-                 ADD 1 TO CP-MODIF-OK
+                 PERFORM 730-CONTROLER-COMPTE
+                 IF CVALCPT-RETOUR-OK
+                    IF IND-NOM-OK
+                       PERFORM 620-HIST-CHANGEMENT-NOM
+                    END-IF
+                    COMPUTE WS-SOLDE-CUMULE = WS-SOLDE-CUMULE
+                            + WS-FICCPT-SOLDE - FD-FICCPT-SOLDE
+                    SET FD-FICAUDIT-OP-MODIF TO TRUE
+                    MOVE WS-FICCPT-NUMCPT   TO FD-FICAUDIT-NUMCPT
+                    MOVE FD-FICCPT-SOLDE    TO FD-FICAUDIT-SOLDE-AVANT
+                    MOVE WS-FICCPT-SOLDE    TO FD-FICAUDIT-SOLDE-APRES
+                    PERFORM 623-ECRIRE-FICAUDIT
+                    PERFORM 607-REECRIRE-FICCPT
+                    ADD 1 TO CP-MODIF-OK
+                 ELSE
+                    MOVE 'INVALIDE' TO AF-STATUT
+                    ADD 1 TO CP-MODIF-INVALIDE
+                    ADD 1 TO CP-TOT-ERR
+                 END-IF
+              END-IF
            ELSE IF FS-FICCPT = 23
                  MOVE 'A TORT' TO AF-STATUT
                  ADD 1 TO CP-MODIF-KO
@@ -319,10 +527,29 @@
            .
 
        613-SUPPR-COMPTE.
+           MOVE SPACES TO AF-RAISON
            IF FS-FICCPT = 00
+              IF IND-SOLDE-OK
+                 AND FD-FICMAJ-ANCIEN-SOLDE NOT = FD-FICCPT-SOLDE
+                 MOVE 'INCOH' TO AF-STATUT
+                 ADD 1 TO CP-SUPPR-INCOH
+                 ADD 1 TO CP-TOT-ERR
+              ELSE IF FD-FICCPT-SOLDE NOT = 0
+                 MOVE 'NON NUL' TO AF-STATUT
+                 ADD 1 TO CP-SUPPR-NONZERO
+                 ADD 1 TO CP-TOT-ERR
+              ELSE
                  MOVE 'OK' TO AF-STATUT
+                 SUBTRACT FD-FICCPT-SOLDE FROM WS-SOLDE-CUMULE
+                 SUBTRACT 1 FROM WS-CPT-NET
+                 SET FD-FICAUDIT-OP-SUPPR TO TRUE
+                 MOVE FD-FICCPT-NUMCPT   TO FD-FICAUDIT-NUMCPT
+                 MOVE FD-FICCPT-SOLDE    TO FD-FICAUDIT-SOLDE-AVANT
+                 MOVE 0                  TO FD-FICAUDIT-SOLDE-APRES
+                 PERFORM 623-ECRIRE-FICAUDIT
                  DELETE FICCPT
                  ADD 1 TO CP-SUPPR-OK
+              END-IF
            ELSE IF FS-FICCPT = 23
                  MOVE 'A TORT' TO AF-STATUT
                  ADD 1 TO CP-SUPPR-KO
@@ -335,11 +562,22 @@
            .
 
        614-ANOMALIE-CODE.
+           MOVE SPACES TO AF-RAISON
            MOVE 'ERRONE' TO AF-STATUT
            ADD 1 TO CP-ACT-ERR
            ADD 1 TO CP-TOT-ERR
            .
 
+       620-HIST-CHANGEMENT-NOM.
+           IF FD-FICMAJ-NOM NOT = FD-FICCPT-NOM
+              MOVE FD-FICMAJ-NUMCPT TO FD-FICHIST-NUMCPT
+              MOVE FD-FICCPT-NOM TO FD-FICHIST-ANCIEN-NOM
+              MOVE FD-FICMAJ-NOM TO FD-FICHIST-NOUVEAU-NOM
+              MOVE FD-FICMAJ-DATE-MAJ TO FD-FICHIST-DATE
+              WRITE FD-FICHIST
+           END-IF
+           .
+
       *      ---------------------------------------------------------*
       *-----<      700 A 799     REGLES DE GESTIONS COMPLEXES         *
       *      ---------------------------------------------------------*
@@ -353,6 +591,24 @@
            INITIALIZE CP-ACT-ERR
            INITIALIZE CP-TOT-ERR
            INITIALIZE CP-TOT-ACT
+           INITIALIZE CP-MODIF-INCOH
+           INITIALIZE CP-SUPPR-INCOH
+           INITIALIZE CP-SUPPR-NONZERO
+           INITIALIZE CP-MODIF-INVALIDE
+           INITIALIZE WS-SOLDE-CUMULE
+           INITIALIZE WS-CPT-NET
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HEURE FROM TIME
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< CONTROLE DU COMPTE VIA LE SOUS-PROGRAMME SPTP4AA        *
+      *      ---------------------------------------------------------*
+       730-CONTROLER-COMPTE.
+           MOVE WS-FICCPT-NUMCPT   TO CVALCPT-NUMCPT
+           MOVE WS-FICCPT-DATE-OUV TO CVALCPT-DATE
+           MOVE WS-FICCPT-SOLDE    TO CVALCPT-SOLDE
+           CALL 'SPTP4AA' USING CVALCPT-COMMAREA
            .
 
        710-EVALUATE-CODE.
@@ -368,6 +624,22 @@
            END-EVALUATE
            .
 
+       715-VERIF-CHECKPOINT.
+           DIVIDE CP-TOT-ACT BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+              PERFORM 618-ECRIRE-CHECKPOINT
+           END-IF
+           .
+
+       716-SAUTER-RESTART.
+           PERFORM VARYING WS-SKIP-CPT FROM 1 BY 1
+                     UNTIL WS-SKIP-CPT > WS-RESTART-COMPTEUR
+                        OR FS-FICMAJ = 10
+              PERFORM 602-LIRE-FICMAJ
+           END-PERFORM
+           .
+
       *      ---------------------------------------------------------*
       *-----<      800 A 899     AFFICHAGES ET EDITIONS               *
       *      ---------------------------------------------------------*
@@ -379,6 +651,7 @@
            DISPLAY 'COMPTEUR SUPRESSIONS OK   : ' CP-SUPPR-OK
            DISPLAY 'COMPTEUR SUPRESSIONS KO   : ' CP-SUPPR-KO
            DISPLAY 'COMPTEUR ACTIONS ERRONEES : ' CP-ACT-ERR
+           DISPLAY 'COMPTEUR MODIF INVALIDES  : ' CP-MODIF-INVALIDE
            DISPLAY 'COMPTEUR TOTAL ERREURS    : ' CP-TOT-ERR
            DISPLAY 'COMPTEUR TOTAL ACTIONS    : ' CP-TOT-ACT
            .
@@ -399,10 +672,67 @@
            MOVE FD-FICMAJ-SOLDE TO ED-FICMAJ-SOLDE
            MOVE FD-FICMAJ-NOM TO ED-FICMAJ-NOM
            MOVE FD-FICMAJ-CODE TO ED-FICMAJ-CODE
+           MOVE AF-RAISON TO ED-FICMAJ-RAISON
            MOVE AF-STATUT TO ED-STATUT
            MOVE ED-FICETAT TO ED-ZONE-ED
            WRITE FD-FICETAT FROM ED-ZONE-ED
            .
+
+       804-TRAILER-FICETAT.
+           MOVE WS-CPT-NET TO ED-CPT-NET
+           MOVE ED-TRAILER1 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 3 LINES
+           MOVE WS-SOLDE-CUMULE TO ED-SOLDE-CUMULE
+           MOVE ED-TRAILER2 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
+           PERFORM 624-CONTROLE-FICCPT
+           COMPUTE WS-CPT-ATTENDU = WS-CPT-AVANT + WS-CPT-NET
+           IF WS-CPT-CONTROLE = WS-CPT-ATTENDU
+              MOVE 'OK'  TO ED-CPT-ETAT
+           ELSE
+              MOVE 'KO'  TO ED-CPT-ETAT
+           END-IF
+           MOVE WS-CPT-CONTROLE TO ED-CPT-CONTROLE
+           MOVE ED-TRAILER3 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
+           COMPUTE WS-SOLDE-ATTENDU = WS-SOLDE-AVANT + WS-SOLDE-CUMULE
+           IF WS-SOLDE-CONTROLE = WS-SOLDE-ATTENDU
+              MOVE 'OK'  TO ED-SOLDE-ETAT
+           ELSE
+              MOVE 'KO'  TO ED-SOLDE-ETAT
+           END-IF
+           MOVE WS-SOLDE-CONTROLE TO ED-SOLDE-CONTROLE
+           MOVE ED-TRAILER4 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< 624  RELECTURE DE CONTROLE DE FICCPT                    *
+      *      ---------------------------------------------------------*
+       624-CONTROLE-FICCPT.
+           INITIALIZE WS-SOLDE-CONTROLE
+           INITIALIZE WS-CPT-CONTROLE
+           MOVE 00 TO WS-FS-CONTROLE
+           MOVE LOW-VALUES TO FD-FICCPT-NUMCPT
+           START FICCPT KEY IS NOT LESS THAN FD-FICCPT-NUMCPT
+                 INVALID KEY MOVE 10 TO WS-FS-CONTROLE
+           END-START
+           IF WS-FS-CONTROLE NOT = 10
+              PERFORM 625-LIRE-SUIVANT-FICCPT
+              PERFORM UNTIL WS-FS-CONTROLE = 10
+                 ADD FD-FICCPT-SOLDE TO WS-SOLDE-CONTROLE
+                 ADD 1 TO WS-CPT-CONTROLE
+                 PERFORM 625-LIRE-SUIVANT-FICCPT
+              END-PERFORM
+           END-IF
+           .
+
+       625-LIRE-SUIVANT-FICCPT.
+           READ FICCPT NEXT RECORD
+                AT END MOVE 10 TO WS-FS-CONTROLE
+           NOT AT END MOVE 00 TO WS-FS-CONTROLE
+           END-READ
+           .
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
       *                        ET DE LA FIN DU TRAITEMENT             *
