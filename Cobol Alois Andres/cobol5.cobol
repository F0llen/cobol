@@ -21,7 +21,7 @@
       *                     DEFINITION DES FICHIERS                   *
       *===============================================================*
        FILE-CONTROL.
-           SELECT FICCPT ASSIGN TO FICCPT.
+           SELECT FICCPT ASSIGN TO FICCPT FILE STATUS IS FS-FICCPT.
        DATA DIVISION.
       *===============================================================*
       *                    DESCRIPTION DES FICHIERS                   *
@@ -42,12 +42,18 @@
       *===============================================================*
        WORKING-STORAGE SECTION.
 
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE FILE STATUS                                *
+      *      ---------------------------------------------------------*
+       01     WS-FS.
+         05   FS-FICCPT        PIC X(02).
+
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE TABLEAUX                                   *
       *      ---------------------------------------------------------*
 
        01     WS-TICF-CPTES.
-         05   WS-TICF-POSTE OCCURS 6 TIMES.
+         05   WS-TICF-POSTE OCCURS 500 TIMES.
            10 WS-TICF-NUMCPT   PIC X(10).
            10 WS-TICF-DATE-OUV PIC 9(08).
            10 WS-TICF-SOLDE    PIC S9(09)V99 COMP-3.
@@ -55,7 +61,7 @@
            10 WS-TICF-NOM      PIC X(20).
 
        01     WS-TIXF-CPTES.
-         05   WS-TIXF-POSTE OCCURS 6 TIMES INDEXED BY IX-TIXF.
+         05   WS-TIXF-POSTE OCCURS 500 TIMES INDEXED BY IX-TIXF.
            10 WS-TIXF-NUMCPT   PIC X(10).
            10 WS-TIXF-DATE-OUV PIC 9(08).
            10 WS-TIXF-SOLDE    PIC S9(09)V99 COMP-3.
@@ -64,21 +70,58 @@
 
        01   INDICES.
          05 IC-TICF       PIC S9(4) COMP.
-         05 IC-TICF-MAX   PIC S9(4) COMP VALUE +5.
+         05 IC-TICF-MAX   PIC S9(4) COMP VALUE +500.
          05 IC-TICF-CHARG PIC S9(4) COMP.
 
        01   WS-INDICES.
          05 IX-TIXF-AUX   PIC S9(4) COMP.
-         05 IX-TIXF-MAX   PIC S9(4) COMP VALUE +5.
+         05 IX-TIXF-MAX   PIC S9(4) COMP VALUE +500.
          05 IX-TIXF-CHARG PIC S9(4) COMP.
 
        01   WS-SOLDES.
          05 WS-SOLDE-MIN  PIC S9(09)V99 COMP-3.
          05 WS-SOLDE-MAX  PIC S9(09)V99 COMP-3.
 
+       01   WS-EOF-FICCPT PIC X VALUE 'N'.
+
+       01   WS-SWITCH-RECHERCHE PIC X VALUE 'N'.
+         88  WS-COMPTE-TROUVE       VALUE 'O'.
+         88  WS-COMPTE-ABSENT       VALUE 'N'.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE CLASSEMENT DES SOLDES                      *
+      *      ---------------------------------------------------------*
+       01     WS-RANG-IDX-TAB.
+         05   WS-RANG-IDX OCCURS 500 TIMES PIC S9(4) COMP.
+
+       01     WS-RANG-VARS.
+         05   WS-RANG-N        PIC 9(02).
+         05   WS-RANG-I        PIC S9(4) COMP.
+         05   WS-RANG-J        PIC S9(4) COMP.
+         05   WS-RANG-POS      PIC S9(4) COMP.
+         05   WS-RANG-BEST     PIC S9(4) COMP.
+         05   WS-RANG-TEMP     PIC S9(4) COMP.
+         05   WS-RANG-DEBUT    PIC S9(4) COMP.
+         05   WS-RANG-FIN      PIC S9(4) COMP.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES D'HISTOGRAMME DES SOLDES                      *
+      *      ---------------------------------------------------------*
+       01     WS-HISTO.
+         05   WS-HISTO-NEG     PIC 9(04) COMP VALUE 0.
+         05   WS-HISTO-B1      PIC 9(04) COMP VALUE 0.
+         05   WS-HISTO-B2      PIC 9(04) COMP VALUE 0.
+         05   WS-HISTO-B3      PIC 9(04) COMP VALUE 0.
+         05   WS-HISTO-B4      PIC 9(04) COMP VALUE 0.
+
        01   WS-SYSIN.
          05 WS-SYSIN-TYPE-DEM   PIC X(02).
          05 WS-SYSIN-NUMCPT     PIC X(10).
+         05 WS-SYSIN-TOP-N      PIC 9(02).
+         05 WS-SYSIN-SENS       PIC X(01).
+           88 WS-SENS-CROISSANT    VALUE 'A'.
+           88 WS-SENS-DECROISSANT  VALUE 'D'.
+           88 WS-SENS-LES-DEUX     VALUE SPACE.
 
        PROCEDURE DIVISION.
       *===============================================================*
@@ -86,17 +129,11 @@
       *===============================================================*
 
        100-PROGRAMME.
+           PERFORM 799-RECUP-SYSIN
            PERFORM 600-OUVRIR-FICCPT
            PERFORM 601-LIRE-FICCPT
-           PERFORM 799-RECUP-SYSIN
 
-      *    PERFORM 701-CHARGE-TICF-DEMANDE-01
-      *    PERFORM 702-AFFICHAGE-TICF-DEMANDE-02
-      *    PERFORM 703-SOLDES-TICF-DEMANDE-03
-           PERFORM 705-RECHERCHE-TICF-DEMANDE-05
-      *    PERFORM 706-CHARGE-TIXF-DEMANDE-06
-      *    PERFORM 707-AFFICHAGE-TIXF-DEMANDE-07
-      *    PERFORM 708-SOLDES-TIXF-DEMANDE-08
+           PERFORM 710-EVALUATE-DEMANDE
 
            PERFORM 602-FERMER-FICCPT
            PERFORM 999-ARRET-PROGRAMME
@@ -108,10 +145,16 @@
 
        600-OUVRIR-FICCPT.
            OPEN INPUT FICCPT
+           IF FS-FICCPT NOT = 00
+             DISPLAY ' ERREUR OUVERTURE FICCPT   FS-FICCPT = ' FS-FICCPT
+             PERFORM 999-ARRET-PROGRAMME
+           END-IF
            .
 
        601-LIRE-FICCPT.
            READ FICCPT
+             AT END MOVE 'O' TO WS-EOF-FICCPT
+           END-READ
            .
 
        602-FERMER-FICCPT.
@@ -125,7 +168,8 @@
        701-CHARGE-TICF-DEMANDE-01.
            PERFORM VARYING IC-TICF
                  FROM 1 BY 1
-                 UNTIL IC-TICF > 6
+                 UNTIL IC-TICF > IC-TICF-MAX
+                 OR WS-EOF-FICCPT = 'O'
               MOVE FD-FICCPT-NUMCPT TO WS-TICF-NUMCPT(IC-TICF)
               MOVE FD-FICCPT-DATE-OUV TO WS-TICF-DATE-OUV(IC-TICF)
               MOVE FD-FICCPT-SOLDE TO WS-TICF-SOLDE(IC-TICF)
@@ -134,12 +178,16 @@
               PERFORM 601-LIRE-FICCPT
            END-PERFORM
            SUBTRACT 1 FROM IC-TICF GIVING IC-TICF-CHARG
+           IF WS-EOF-FICCPT NOT = 'O'
+              DISPLAY 'ATTENTION : TABLEAU WS-TICF-CPTES SATURE A '
+                       IC-TICF-MAX ' COMPTES - FICCPT TRONQUE'
+           END-IF
            .
 
        702-AFFICHAGE-TICF-DEMANDE-02.
            PERFORM VARYING IC-TICF
                  FROM 1 BY 1
-                 UNTIL IC-TICF > 6
+                 UNTIL IC-TICF > IC-TICF-CHARG
               DISPLAY 'NUMERO DE COMPTE : ' WS-TICF-NUMCPT(IC-TICF)
               DISPLAY 'DATE D OUVERTURE : ' WS-TICF-DATE-OUV(IC-TICF)
               DISPLAY 'SOLDE DU COMPTE  : ' WS-TICF-SOLDE(IC-TICF)
@@ -149,42 +197,50 @@
            .
 
        703-SOLDES-TICF-DEMANDE-03.
-           MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MIN
-           MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MAX
+           MOVE WS-TICF-SOLDE(1) TO WS-SOLDE-MIN
+           MOVE WS-TICF-SOLDE(1) TO WS-SOLDE-MAX
            PERFORM VARYING IC-TICF
                  FROM 1 BY 1
-                 UNTIL IC-TICF > 6
-              IF FD-FICCPT-SOLDE > WS-SOLDE-MAX
-                      THEN MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MAX
-              ELSE IF FD-FICCPT-SOLDE < WS-SOLDE-MIN
-                      THEN MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MIN
+                 UNTIL IC-TICF > IC-TICF-CHARG
+              IF WS-TICF-SOLDE(IC-TICF) > WS-SOLDE-MAX
+                      THEN MOVE WS-TICF-SOLDE(IC-TICF) TO WS-SOLDE-MAX
+              ELSE IF WS-TICF-SOLDE(IC-TICF) < WS-SOLDE-MIN
+                      THEN MOVE WS-TICF-SOLDE(IC-TICF) TO WS-SOLDE-MIN
                    END-IF
               END-IF
-              PERFORM 601-LIRE-FICCPT
            END-PERFORM
            DISPLAY 'SOLDE MIN : ' WS-SOLDE-MIN
            DISPLAY 'SOLDE MAX : ' WS-SOLDE-MAX
            .
 
        705-RECHERCHE-TICF-DEMANDE-05.
-           PERFORM VARYING IC-TICF
+           PERFORM 701-CHARGE-TICF-DEMANDE-01
+           SET WS-COMPTE-ABSENT TO TRUE
+           PERFORM VARYING WS-RANG-POS
                  FROM 1 BY 1
-                 UNTIL WS-TICF-NUMCPT(IC-TICF) = WS-SYSIN-NUMCPT
-                 OR IC-TICF > 6
+                 UNTIL WS-RANG-POS > IC-TICF-CHARG
+              IF WS-TICF-NUMCPT(WS-RANG-POS) = WS-SYSIN-NUMCPT
+                 SET WS-COMPTE-TROUVE TO TRUE
+                 MOVE WS-RANG-POS TO IC-TICF
+              END-IF
            END-PERFORM
-           MOVE IC-TICF TO IC-TICF-CHARG
-           DISPLAY 'NUMERO DE COMPTE : ' WS-TICF-NUMCPT(IC-TICF-CHARG)
-           DISPLAY 'DATE D OUVERTURE : ' WS-TICF-DATE-OUV(IC-TICF-CHARG)
-           DISPLAY 'SOLDE DU COMPTE  : ' WS-TICF-SOLDE(IC-TICF-CHARG)
-           DISPLAY 'DATE DE MAJ      : ' WS-TICF-DATE-MAJ(IC-TICF-CHARG)
-           DISPLAY 'NOM DU CLIENT    : ' WS-TICF-NOM(IC-TICF-CHARG)
+           IF WS-COMPTE-TROUVE
+              DISPLAY 'NUMERO DE COMPTE : ' WS-TICF-NUMCPT(IC-TICF)
+              DISPLAY 'DATE D OUVERTURE : ' WS-TICF-DATE-OUV(IC-TICF)
+              DISPLAY 'SOLDE DU COMPTE  : ' WS-TICF-SOLDE(IC-TICF)
+              DISPLAY 'DATE DE MAJ      : ' WS-TICF-DATE-MAJ(IC-TICF)
+              DISPLAY 'NOM DU CLIENT    : ' WS-TICF-NOM(IC-TICF)
+           ELSE
+              DISPLAY 'COMPTE NON TROUVE : ' WS-SYSIN-NUMCPT
+           END-IF
            .
 
        706-CHARGE-TIXF-DEMANDE-06.
            SET IX-TIXF-AUX TO IX-TIXF
            PERFORM VARYING IX-TIXF
                  FROM 1 BY 1
-                 UNTIL IX-TIXF > 6
+                 UNTIL IX-TIXF > IX-TIXF-MAX
+                 OR WS-EOF-FICCPT = 'O'
               MOVE FD-FICCPT-NUMCPT TO WS-TIXF-NUMCPT(IX-TIXF)
               MOVE FD-FICCPT-DATE-OUV TO WS-TIXF-DATE-OUV(IX-TIXF)
               MOVE FD-FICCPT-SOLDE TO WS-TIXF-SOLDE(IX-TIXF)
@@ -194,12 +250,16 @@
            END-PERFORM
            SET IX-TIXF DOWN BY +1
            SET IX-TIXF-CHARG TO IX-TIXF
+           IF WS-EOF-FICCPT NOT = 'O'
+              DISPLAY 'ATTENTION : TABLEAU WS-TIXF-CPTES SATURE A '
+                       IX-TIXF-MAX ' COMPTES - FICCPT TRONQUE'
+           END-IF
            .
 
        707-AFFICHAGE-TIXF-DEMANDE-07.
            PERFORM VARYING IX-TIXF
                  FROM 1 BY 1
-                 UNTIL IX-TIXF > 6
+                 UNTIL IX-TIXF > IX-TIXF-CHARG
               DISPLAY 'NUMERO DE COMPTE : ' WS-TIXF-NUMCPT(IX-TIXF)
               DISPLAY 'DATE D OUVERTURE : ' WS-TIXF-DATE-OUV(IX-TIXF)
               DISPLAY 'SOLDE DU COMPTE  : ' WS-TIXF-SOLDE(IX-TIXF)
@@ -213,18 +273,17 @@
            .
 
        708-SOLDES-TIXF-DEMANDE-08.
-           MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MIN
-           MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MAX
+           MOVE WS-TIXF-SOLDE(1) TO WS-SOLDE-MIN
+           MOVE WS-TIXF-SOLDE(1) TO WS-SOLDE-MAX
            PERFORM VARYING IX-TIXF
                  FROM 1 BY 1
-                 UNTIL IX-TIXF > 6
-              IF FD-FICCPT-SOLDE > WS-SOLDE-MAX
-                      THEN MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MAX
-              ELSE IF FD-FICCPT-SOLDE < WS-SOLDE-MIN
-                      THEN MOVE FD-FICCPT-SOLDE TO WS-SOLDE-MIN
+                 UNTIL IX-TIXF > IX-TIXF-CHARG
+              IF WS-TIXF-SOLDE(IX-TIXF) > WS-SOLDE-MAX
+                      THEN MOVE WS-TIXF-SOLDE(IX-TIXF) TO WS-SOLDE-MAX
+              ELSE IF WS-TIXF-SOLDE(IX-TIXF) < WS-SOLDE-MIN
+                      THEN MOVE WS-TIXF-SOLDE(IX-TIXF) TO WS-SOLDE-MIN
                    END-IF
               END-IF
-              PERFORM 601-LIRE-FICCPT
            END-PERFORM
            DISPLAY 'SOLDE MIN : ' WS-SOLDE-MIN
            DISPLAY 'SOLDE MAX : ' WS-SOLDE-MAX
@@ -232,6 +291,135 @@
 
       *709-RECHERCHE-TIXF-DEMANDE-09.
       *    .
+
+       710-EVALUATE-DEMANDE.
+           EVALUATE WS-SYSIN-TYPE-DEM
+              WHEN '01'
+                 PERFORM 701-CHARGE-TICF-DEMANDE-01
+              WHEN '02'
+                 PERFORM 701-CHARGE-TICF-DEMANDE-01
+                 PERFORM 702-AFFICHAGE-TICF-DEMANDE-02
+              WHEN '03'
+                 PERFORM 701-CHARGE-TICF-DEMANDE-01
+                 PERFORM 703-SOLDES-TICF-DEMANDE-03
+              WHEN '05'
+                 PERFORM 705-RECHERCHE-TICF-DEMANDE-05
+              WHEN '06'
+                 PERFORM 706-CHARGE-TIXF-DEMANDE-06
+              WHEN '07'
+                 PERFORM 706-CHARGE-TIXF-DEMANDE-06
+                 PERFORM 707-AFFICHAGE-TIXF-DEMANDE-07
+              WHEN '08'
+                 PERFORM 706-CHARGE-TIXF-DEMANDE-06
+                 PERFORM 708-SOLDES-TIXF-DEMANDE-08
+              WHEN '11'
+                 PERFORM 701-CHARGE-TICF-DEMANDE-01
+                 PERFORM 712-HISTOGRAMME-SOLDE-DEMANDE-11
+              WHEN '12'
+                 PERFORM 701-CHARGE-TICF-DEMANDE-01
+                 PERFORM 713-CLASSEMENT-SOLDE-DEMANDE-12
+              WHEN OTHER
+                 DISPLAY 'DEMANDE INCONNUE : ' WS-SYSIN-TYPE-DEM
+           END-EVALUATE
+           .
+
+       712-HISTOGRAMME-SOLDE-DEMANDE-11.
+           INITIALIZE WS-HISTO
+           PERFORM VARYING IC-TICF
+                 FROM 1 BY 1
+                 UNTIL IC-TICF > IC-TICF-CHARG
+              EVALUATE TRUE
+                 WHEN WS-TICF-SOLDE(IC-TICF) < 0
+                    ADD 1 TO WS-HISTO-NEG
+                 WHEN WS-TICF-SOLDE(IC-TICF) < 1000
+                    ADD 1 TO WS-HISTO-B1
+                 WHEN WS-TICF-SOLDE(IC-TICF) < 5000
+                    ADD 1 TO WS-HISTO-B2
+                 WHEN WS-TICF-SOLDE(IC-TICF) < 10000
+                    ADD 1 TO WS-HISTO-B3
+                 WHEN OTHER
+                    ADD 1 TO WS-HISTO-B4
+              END-EVALUATE
+           END-PERFORM
+           DISPLAY 'SOLDES NEGATIFS      : ' WS-HISTO-NEG
+           DISPLAY 'SOLDES DE    0 A  999: ' WS-HISTO-B1
+           DISPLAY 'SOLDES DE 1000 A 4999: ' WS-HISTO-B2
+           DISPLAY 'SOLDES DE 5000 A 9999: ' WS-HISTO-B3
+           DISPLAY 'SOLDES DE 10000 ET +: ' WS-HISTO-B4
+           .
+
+       713-CLASSEMENT-SOLDE-DEMANDE-12.
+           MOVE WS-SYSIN-TOP-N TO WS-RANG-N
+           IF WS-RANG-N = 0
+              MOVE 3 TO WS-RANG-N
+           END-IF
+           IF WS-RANG-N > IC-TICF-CHARG
+              MOVE IC-TICF-CHARG TO WS-RANG-N
+           END-IF
+           PERFORM VARYING WS-RANG-I
+                 FROM 1 BY 1
+                 UNTIL WS-RANG-I > IC-TICF-CHARG
+              MOVE WS-RANG-I TO WS-RANG-IDX(WS-RANG-I)
+           END-PERFORM
+
+           IF WS-SENS-DECROISSANT OR WS-SENS-LES-DEUX
+              DISPLAY 'LES ' WS-RANG-N ' PLUS GROS SOLDES :'
+              PERFORM VARYING WS-RANG-I
+                   FROM 1 BY 1
+                   UNTIL WS-RANG-I > WS-RANG-N
+                 MOVE WS-RANG-I TO WS-RANG-BEST
+                 PERFORM VARYING WS-RANG-J
+                      FROM WS-RANG-I BY 1
+                      UNTIL WS-RANG-J > IC-TICF-CHARG
+                    IF WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-J))
+                         > WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-BEST))
+                       MOVE WS-RANG-J TO WS-RANG-BEST
+                    END-IF
+                 END-PERFORM
+                 MOVE WS-RANG-IDX(WS-RANG-I) TO WS-RANG-TEMP
+                 MOVE WS-RANG-IDX(WS-RANG-BEST)
+                      TO WS-RANG-IDX(WS-RANG-I)
+                 MOVE WS-RANG-TEMP TO WS-RANG-IDX(WS-RANG-BEST)
+                 DISPLAY 'NUMERO DE COMPTE : '
+                    WS-TICF-NUMCPT(WS-RANG-IDX(WS-RANG-I))
+                 DISPLAY 'SOLDE DU COMPTE  : '
+                    WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-I))
+              END-PERFORM
+           END-IF
+
+           IF WS-SENS-CROISSANT OR WS-SENS-LES-DEUX
+              DISPLAY 'LES ' WS-RANG-N ' PLUS PETITS SOLDES :'
+              COMPUTE WS-RANG-DEBUT = WS-RANG-N + 1
+              COMPUTE WS-RANG-FIN = WS-RANG-N + WS-RANG-N
+              IF WS-SENS-CROISSANT
+                 MOVE 1 TO WS-RANG-DEBUT
+                 MOVE WS-RANG-N TO WS-RANG-FIN
+              END-IF
+              PERFORM VARYING WS-RANG-I
+                   FROM WS-RANG-DEBUT BY 1
+                   UNTIL WS-RANG-I > WS-RANG-FIN
+                   OR WS-RANG-I > IC-TICF-CHARG
+                 MOVE WS-RANG-I TO WS-RANG-BEST
+                 PERFORM VARYING WS-RANG-J
+                      FROM WS-RANG-I BY 1
+                      UNTIL WS-RANG-J > IC-TICF-CHARG
+                    IF WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-J))
+                         < WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-BEST))
+                       MOVE WS-RANG-J TO WS-RANG-BEST
+                    END-IF
+                 END-PERFORM
+                 MOVE WS-RANG-IDX(WS-RANG-I) TO WS-RANG-TEMP
+                 MOVE WS-RANG-IDX(WS-RANG-BEST)
+                      TO WS-RANG-IDX(WS-RANG-I)
+                 MOVE WS-RANG-TEMP TO WS-RANG-IDX(WS-RANG-BEST)
+                 DISPLAY 'NUMERO DE COMPTE : '
+                    WS-TICF-NUMCPT(WS-RANG-IDX(WS-RANG-I))
+                 DISPLAY 'SOLDE DU COMPTE  : '
+                    WS-TICF-SOLDE(WS-RANG-IDX(WS-RANG-I))
+              END-PERFORM
+           END-IF
+           .
+
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
       *                        ET DE LA FIN DU TRAITEMENT             *
