@@ -13,6 +13,8 @@
       *---------------------------------------------------------------*
       * 11/08/22 |  ALOIS.A |      |          DEBUT DE PROG           *
       *   /  /   |  ALOIS.A |      |                                  *
+      *   /  /   |  ALOIS.A |      | AJOUT DES 4 OPERATIONS ET DU     *
+      *          |          |      | CODE RETOUR - OUVERTURE ENTRE1   *
       *===============================================================*
 
        ENVIRONMENT DIVISION.
@@ -28,15 +30,50 @@
       *===============================================================*
 
        100-APPEL-STATIQUE.
-           COMPUTE VARIABLE3 = VARIABLE2 - VARIABLE1
+           PERFORM 110-TRAITER-OPERATION
            GOBACK
            .
 
-      *102-APPEL-ENTRER-STATIQUE.
-      *    ENTRY 'ENTRE1' USING MODULE-COMMAREA
-      *    COMPUTE VARIABLE3 = VARIABLE2 + VARIABLE1
-      *    GOBACK
-      *    .
+       102-APPEL-ENTRER-STATIQUE.
+       ENTRY 'ENTRE1' USING MODULE-COMMAREA.
+           PERFORM 110-TRAITER-OPERATION
+           GOBACK
+           .
+
+      *      ---------------------------------------------------------*
+      *-----< TRAITEMENT DE L'OPERATION DEMANDEE                      *
+      *      ---------------------------------------------------------*
+       110-TRAITER-OPERATION.
+           SET MODULE-RETOUR-OK TO TRUE
+           EVALUATE TRUE
+              WHEN MODULE-OPE-SOUSTRACTION
+                 COMPUTE VARIABLE3 = VARIABLE2 - VARIABLE1
+                    ON SIZE ERROR
+                       SET MODULE-RETOUR-DEBORD TO TRUE
+                 END-COMPUTE
+              WHEN MODULE-OPE-ADDITION
+                 COMPUTE VARIABLE3 = VARIABLE2 + VARIABLE1
+                    ON SIZE ERROR
+                       SET MODULE-RETOUR-DEBORD TO TRUE
+                 END-COMPUTE
+              WHEN MODULE-OPE-MULTIPL
+                 COMPUTE VARIABLE3 = VARIABLE2 * VARIABLE1
+                    ON SIZE ERROR
+                       SET MODULE-RETOUR-DEBORD TO TRUE
+                 END-COMPUTE
+              WHEN MODULE-OPE-DIVISION
+                 IF VARIABLE1 = 0
+                    SET MODULE-RETOUR-OPE-ERR TO TRUE
+                 ELSE
+                    COMPUTE VARIABLE3 = VARIABLE2 / VARIABLE1
+                       ON SIZE ERROR
+                          SET MODULE-RETOUR-DEBORD TO TRUE
+                    END-COMPUTE
+                 END-IF
+              WHEN OTHER
+                 SET MODULE-RETOUR-OPE-ERR TO TRUE
+           END-EVALUATE
+           .
 
       *===============================================================*
       *                 F I N  D U  P R O G R A M M E                 *
