@@ -58,6 +58,13 @@
          05   WS-EOF-FICMVTS     PIC X VALUE 'N'.
          05   WS-NUMCPT-PREC     PIC 9(10).
 
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES SYSIN                                         *
+      *      ---------------------------------------------------------*
+       01     WS-SYSIN.
+         05   WS-SYSIN-DATE       PIC 9(06).
+         05   WS-SYSIN-MAX-CPT    PIC 9(02).
+
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE DATE                                       *
       *      ---------------------------------------------------------*
@@ -80,6 +87,11 @@
          05   WS-CUMUL-RTRAIT     PIC  9(10)V9(02) COMP-3.
          05   WS-CUMUL-CB         PIC  9(10)V9(02) COMP-3.
          05   WS-TOTAL            PIC S9(10)V9(02) COMP-3.
+         05   WS-MAX-CPT-PAGE     PIC  9(02) VALUE 5.
+         05   WS-CUMUL-DPOT-GEN   PIC  9(10)V9(02) COMP-3.
+         05   WS-CUMUL-RTRAIT-GEN PIC  9(10)V9(02) COMP-3.
+         05   WS-CUMUL-CB-GEN     PIC  9(10)V9(02) COMP-3.
+         05   WS-TOTAL-GENERAL    PIC S9(10)V9(02) COMP-3.
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE COMPTEURS                                  *
       *      ---------------------------------------------------------*
@@ -88,7 +100,10 @@
          05   CP-TRAITE           PIC  9(4) COMP VALUE 0.
          05   CP-COMPTE-TOTAL     PIC  9(4) COMP VALUE 0.
          05   CP-PAGE             PIC  9(4) COMP VALUE 1.
-         05   CP-NB-CPT           PIC  9 COMP VALUE 0.
+         05   CP-NB-CPT           PIC  9(02) COMP VALUE 0.
+         05   CP-NB-DPOT          PIC  9(4) COMP VALUE 0.
+         05   CP-NB-RTRAIT        PIC  9(4) COMP VALUE 0.
+         05   CP-NB-CB            PIC  9(4) COMP VALUE 0.
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'EDITION                                     *
       *      ---------------------------------------------------------*
@@ -155,6 +170,50 @@
          05   FILLER  PIC X(31) VALUE 'NOMBRE DE MOUVEMENTS ERRONES : '.
          05   ED-MOUV-ERRONES            PIC 9(4).
 
+       01     ED-LIGNE14.
+         05   FILLER  PIC X(31) VALUE '  NOMBRE DE DEPOTS       :  '.
+         05   FILLER  PIC X(35)
+                        VALUE '                                   '.
+         05   ED-NB-DPOT                 PIC ZZZ9.
+
+       01     ED-LIGNE15.
+         05   FILLER  PIC X(31) VALUE '  NOMBRE DE RETRAITS     :  '.
+         05   FILLER  PIC X(35)
+                        VALUE '                                   '.
+         05   ED-NB-RTRAIT               PIC ZZZ9.
+
+       01     ED-LIGNE16.
+         05   FILLER  PIC X(31) VALUE '  NOMBRE DE CARTES BLEUES:  '.
+         05   FILLER  PIC X(35)
+                        VALUE '                                   '.
+         05   ED-NB-CB                   PIC ZZZ9.
+
+       01     ED-LIGNE-TRAILER1.
+         05   FILLER                     PIC X(29)
+                                VALUE '                             '.
+         05   FILLER                     PIC X(23)
+                                VALUE 'RECAPITULATIF GENERAL '.
+
+       01     ED-LIGNE-TRAILER2.
+         05   FILLER  PIC X(31) VALUE 'NOMBRE DE COMPTES TRAITES    : '.
+         05   ED-T-COMPTE-TOTAL          PIC Z(4)9.
+
+       01     ED-LIGNE-TRAILER3.
+         05   FILLER  PIC X(31) VALUE '  CUMUL DES RETRAITS     :  '.
+         05   ED-T-CUMUL-R               PIC  ZZZBZZZBZZ9,V99.
+
+       01     ED-LIGNE-TRAILER4.
+         05   FILLER  PIC X(31) VALUE '  CUMUL DES CARTES BLEUES:  '.
+         05   ED-T-CUMUL-C               PIC  ZZZBZZZBZZ9,V99.
+
+       01     ED-LIGNE-TRAILER5.
+         05   FILLER  PIC X(31) VALUE '  CUMUL DES DEPOTS       :  '.
+         05   ED-T-CUMUL-D               PIC  ZZZBZZZBZZ9,V99.
+
+       01     ED-LIGNE-TRAILER6.
+         05   FILLER  PIC X(30) VALUE '  TOTAL GENERAL DES OPS  :  '.
+         05   ED-T-TOTAL                 PIC +ZZZBZZZBZZ9,V99.
+
 
        PROCEDURE DIVISION.
 
@@ -170,6 +229,7 @@
       *-----< BANQUE                                     *
       *      ---------------------------------------------------------*
        100-BANQUE.
+           PERFORM 799-RECUP-SYSIN
            PERFORM 720-DATE
            PERFORM 600-OUVRIR-FICMVTS
            PERFORM 610-LIRE-FICMVTS
@@ -179,6 +239,7 @@
            PERFORM 200-COMPTE
              UNTIL WS-EOF-FICMVTS = 'O'
 
+           PERFORM 830-EDIT-FIN-GENERALE
            PERFORM 620-FERMER-FICMVTS
            PERFORM 640-FERMER-FICETAT
            PERFORM 999-ARRET-PROGRAMME
@@ -240,10 +301,13 @@
            EVALUATE FD-FICMVTS-CODE
                 WHEN 'D'
                     ADD FD-FICMVTS-MONTANT TO WS-CUMUL-DPOT
+                    ADD 1 TO CP-NB-DPOT
                 WHEN 'R'
                     ADD FD-FICMVTS-MONTANT TO WS-CUMUL-RTRAIT
+                    ADD 1 TO CP-NB-RTRAIT
                 WHEN 'C'
                     ADD FD-FICMVTS-MONTANT TO WS-CUMUL-CB
+                    ADD 1 TO CP-NB-CB
                 WHEN OTHER
                     DISPLAY 'COMPTE ' FD-FICMVTS-NUMCPT
                     ' CODE MOUVEMENT ' FD-FICMVTS-CODE ' ERRONE '
@@ -255,6 +319,9 @@
 
        720-DATE.
            ACCEPT WS-DATE FROM DATE
+           IF WS-SYSIN-DATE NOT = ZEROS
+              MOVE WS-SYSIN-DATE TO WS-DATE
+           END-IF
            MOVE CORR WS-DATE TO WS-DATE-TRAITEMENT
            MOVE WS-DATE-TRAITEMENT TO ED-DATE
            .
@@ -263,6 +330,16 @@
            INITIALIZE WS-CUMUL-DPOT
            INITIALIZE WS-CUMUL-RTRAIT
            INITIALIZE WS-CUMUL-CB
+           INITIALIZE CP-NB-DPOT
+           INITIALIZE CP-NB-RTRAIT
+           INITIALIZE CP-NB-CB
+           .
+
+       799-RECUP-SYSIN.
+           ACCEPT WS-SYSIN FROM SYSIN
+           IF WS-SYSIN-MAX-CPT > 0
+              MOVE WS-SYSIN-MAX-CPT TO WS-MAX-CPT-PAGE
+           END-IF
            .
 
       *---------------------------------------------------------------*
@@ -287,11 +364,26 @@
        810-EDIT-OPE.
            COMPUTE WS-TOTAL = WS-CUMUL-DPOT - WS-CUMUL-RTRAIT -
            WS-CUMUL-CB
+           ADD WS-CUMUL-DPOT   TO WS-CUMUL-DPOT-GEN
+           ADD WS-CUMUL-RTRAIT TO WS-CUMUL-RTRAIT-GEN
+           ADD WS-CUMUL-CB     TO WS-CUMUL-CB-GEN
+
+           ADD 1 TO CP-NB-CPT
+           IF CP-NB-CPT IS GREATER THAN WS-MAX-CPT-PAGE
+             THEN INITIALIZE CP-NB-CPT
+             ADD 1 TO CP-PAGE
+             PERFORM 820-EDIT-DEBUT
+             ADD 1 TO CP-NB-CPT
+           END-IF
+
            MOVE WS-NUMCPT-PREC TO ED-NUMCPT-7
            MOVE WS-TOTAL TO ED-TOTAL
            MOVE WS-CUMUL-RTRAIT TO ED-CUMUL-R
            MOVE WS-CUMUL-DPOT TO ED-CUMUL-D
            MOVE WS-CUMUL-CB TO ED-CUMUL-C
+           MOVE CP-NB-DPOT TO ED-NB-DPOT
+           MOVE CP-NB-RTRAIT TO ED-NB-RTRAIT
+           MOVE CP-NB-CB TO ED-NB-CB
 
            WRITE FD-FICETAT
               FROM ED-LIGNE7 AFTER 3 LINES
@@ -301,24 +393,29 @@
               FROM ED-LIGNE9 AFTER 2 LINES
            END-WRITE.
 
+           WRITE FD-FICETAT
+              FROM ED-LIGNE15 AFTER 1 LINES
+           END-WRITE.
+
            WRITE FD-FICETAT
               FROM ED-LIGNE10 AFTER 1 LINES
            END-WRITE.
 
+           WRITE FD-FICETAT
+              FROM ED-LIGNE16 AFTER 1 LINES
+           END-WRITE.
+
            WRITE FD-FICETAT
               FROM ED-LIGNE11 AFTER 1 LINES
            END-WRITE.
 
            WRITE FD-FICETAT
-              FROM ED-LIGNE13 AFTER 2 LINES
+              FROM ED-LIGNE14 AFTER 1 LINES
            END-WRITE.
 
-           ADD 1 TO CP-NB-CPT
-           IF CP-NB-CPT IS GREATER THAN 5
-             THEN INITIALIZE CP-NB-CPT
-             ADD 1 TO CP-PAGE
-             PERFORM 820-EDIT-DEBUT
-           END-IF
+           WRITE FD-FICETAT
+              FROM ED-LIGNE13 AFTER 2 LINES
+           END-WRITE.
 
            .
 
@@ -331,6 +428,40 @@
             FROM ED-LIGNE4 AFTER 3 LINES
            END-WRITE
            .
+
+       830-EDIT-FIN-GENERALE.
+           COMPUTE WS-TOTAL-GENERAL = WS-CUMUL-DPOT-GEN
+                     - WS-CUMUL-RTRAIT-GEN - WS-CUMUL-CB-GEN
+           MOVE CP-COMPTE-TOTAL TO ED-T-COMPTE-TOTAL
+           MOVE WS-CUMUL-RTRAIT-GEN TO ED-T-CUMUL-R
+           MOVE WS-CUMUL-CB-GEN TO ED-T-CUMUL-C
+           MOVE WS-CUMUL-DPOT-GEN TO ED-T-CUMUL-D
+           MOVE WS-TOTAL-GENERAL TO ED-T-TOTAL
+
+           ADD 1 TO CP-PAGE
+           MOVE CP-PAGE TO ED-PAGE
+           WRITE FD-FICETAT
+              FROM ED-LIGNE1 AFTER PAGE
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER1 AFTER 3 LINES
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER2 AFTER 3 LINES
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER3 AFTER 2 LINES
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER4 AFTER 1 LINES
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER5 AFTER 1 LINES
+           END-WRITE.
+           WRITE FD-FICETAT
+              FROM ED-LIGNE-TRAILER6 AFTER 2 LINES
+           END-WRITE
+           .
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
       *                        ET DE LA FIN DU TRAITEMENT             *
