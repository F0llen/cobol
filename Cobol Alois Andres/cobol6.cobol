@@ -13,6 +13,9 @@
       *---------------------------------------------------------------*
       * 11/08/22 |  ALOIS.A |      |          DEBUT DE PROG           *
       *   /  /   |  ALOIS.A |      |                                  *
+      *   /  /   |  ALOIS.A |      | SYSIN PILOTANT L'OPERATION,      *
+      *          |          |      | CONTROLE DU CODE RETOUR ET       *
+      *          |          |      | TRACE DES APPELS SOUS-PROGRAMME  *
       *===============================================================*
 
        ENVIRONMENT DIVISION.
@@ -33,6 +36,12 @@
        WORKING-STORAGE SECTION.
 
        01 NOM-VARIABLE PIC X(8).
+       01 WS-TRACE-LIBELLE PIC X(18) VALUE SPACES.
+      *      ---------------------------------------------------------*
+      *-----< ZONE DE PARAMETRAGE EN ENTREE DE PROGRAMME               *
+      *      ---------------------------------------------------------*
+       01 WS-SYSIN.
+          05 WS-SYSIN-OPERATION PIC X(01).
       *      ---------------------------------------------------------*
       *-----< INCLUSION CONTENU SOUS-PROG                             *
       *      ---------------------------------------------------------*
@@ -44,30 +53,80 @@
       *===============================================================*
 
        100-FONCTION.
+           PERFORM 799-RECUP-SYSIN
            PERFORM 300-INIT-VAR
            PERFORM 200-APPEL-STATIQUE
            PERFORM 201-APPEL-DYNAMIQUE
+           PERFORM 202-APPEL-ENTREE
            PERFORM 800-SYSOUT
            PERFORM 999-ARRET-PROGRAMME
            .
 
        200-APPEL-STATIQUE.
+           MOVE 'APPEL STATIQUE' TO WS-TRACE-LIBELLE
+           PERFORM 210-TRACE-ENTREE
            CALL 'SPTP6AA' USING MODULE-COMMAREA
+           PERFORM 220-CONTROLE-RETOUR
+           PERFORM 230-TRACE-SORTIE
            .
 
        201-APPEL-DYNAMIQUE.
            MOVE 'SPTP6AA' TO NOM-VARIABLE
+           MOVE 'APPEL DYNAMIQUE' TO WS-TRACE-LIBELLE
+           PERFORM 210-TRACE-ENTREE
            CALL NOM-VARIABLE USING MODULE-COMMAREA
+           PERFORM 220-CONTROLE-RETOUR
+           PERFORM 230-TRACE-SORTIE
+           .
+
+       202-APPEL-ENTREE.
+           MOVE 'APPEL ENTRE1' TO WS-TRACE-LIBELLE
+           PERFORM 210-TRACE-ENTREE
+           CALL 'ENTRE1' USING MODULE-COMMAREA
+           PERFORM 220-CONTROLE-RETOUR
+           PERFORM 230-TRACE-SORTIE
+           .
+
+       210-TRACE-ENTREE.
+           DISPLAY 'APPEL SPTP6AA (' WS-TRACE-LIBELLE ') - ENTREE : '
+              'VARIABLE1=' VARIABLE1 ' '
+              'VARIABLE2=' VARIABLE2 ' '
+              'OPERATION=' MODULE-OPERATION
+           .
+
+       220-CONTROLE-RETOUR.
+           IF NOT MODULE-RETOUR-OK
+              DISPLAY 'ERREUR SPTP6AA (' WS-TRACE-LIBELLE ') - '
+                 'MODULE-RETOUR = ' MODULE-RETOUR
+              PERFORM 999-ARRET-PROGRAMME
+           END-IF
+           .
+
+       230-TRACE-SORTIE.
+           DISPLAY 'APPEL SPTP6AA (' WS-TRACE-LIBELLE ') - SORTIE  : '
+              'VARIABLE3=' VARIABLE3 ' '
+              'MODULE-RETOUR=' MODULE-RETOUR
            .
 
        300-INIT-VAR.
            MOVE 6 TO VARIABLE1
            MOVE 9 TO VARIABLE2
+           MOVE WS-SYSIN-OPERATION TO MODULE-OPERATION
+           IF MODULE-OPERATION = SPACE
+              SET MODULE-OPE-SOUSTRACTION TO TRUE
+           END-IF
            .
 
        800-SYSOUT.
            DISPLAY VARIABLE3
            .
+
+      *      ---------------------------------------------------------*
+      *-----<      700 A 799     REGLES DE GESTIONS COMPLEXES         *
+      *      ---------------------------------------------------------*
+       799-RECUP-SYSIN.
+           ACCEPT WS-SYSIN FROM SYSIN
+           .
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
       *                        ET DE LA FIN DU TRAITEMENT             *
