@@ -25,6 +25,9 @@
            SELECT FICETAT ASSIGN TO FICETAT.
            SELECT FICCPTE ASSIGN TO FICCPTE FILE STATUS IS FS-FICCPTE.
            SELECT FICCPTS ASSIGN TO FICCPTS.
+           SELECT FICCLOS ASSIGN TO FICCLOS FILE STATUS IS FS-FICCLOS.
+           SELECT FICREJ  ASSIGN TO FICREJ.
+           SELECT FICAUDIT ASSIGN TO FICAUDIT.
        DATA DIVISION.
       *---------------------------------------------------------------*
       *                    DESCRIPTION DES FICHIERS                   *
@@ -51,13 +54,48 @@
          05   FD-FICCPTE-DATE-OUV PIC 9(08).
          05   FD-FICCPTE-SOLDE  PIC S9(09)V99 COMP-3.
          05   FD-FICCPTE-DATE-MAJ PIC 9(08).
-         05   FILLER            PIC X(28).
+         05   FD-FICCPTE-YTD-DPOT   PIC S9(07)V99 COMP-3.
+         05   FD-FICCPTE-YTD-RTRAIT PIC S9(07)V99 COMP-3.
+         05   FD-FICCPTE-YTD-CB     PIC S9(07)V99 COMP-3.
+         05   FILLER            PIC X(13).
 
        FD FICCPTS
            RECORDING MODE IS F.
        01     FD-FICCPTS.
          05   FILLER            PIC X(60).
 
+       FD FICCLOS
+           RECORDING MODE IS F.
+       01     FD-FICCLOS.
+         05   FD-FICCLOS-NUMCPT PIC X(10).
+         05   FILLER            PIC X(70).
+
+       FD FICREJ
+           RECORDING MODE IS F.
+       01     FD-FICREJ.
+         05   FD-FICREJ-NUMCPT  PIC X(10).
+         05   FD-FICREJ-DATE    PIC 9(08).
+         05   FD-FICREJ-MONTANT PIC S9(08)V99 COMP-3.
+         05   FD-FICREJ-MOTIF   PIC X(01).
+           88 FD-FICREJ-MOTIF-NOUVEAU VALUE 'N'.
+           88 FD-FICREJ-MOTIF-CLOS    VALUE 'C'.
+           88 FD-FICREJ-MOTIF-INVALIDE VALUE 'I'.
+         05   FILLER            PIC X(26).
+
+       FD FICAUDIT
+           RECORDING MODE IS F.
+       01     FD-FICAUDIT.
+         05   FD-FICAUDIT-NUMCPT      PIC X(10).
+         05   FD-FICAUDIT-PROGRAMME   PIC X(08).
+         05   FD-FICAUDIT-OPERATION   PIC X(08).
+           88 FD-FICAUDIT-OP-CREATION   VALUE 'CREATION'.
+           88 FD-FICAUDIT-OP-MODIF      VALUE 'MODIF   '.
+           88 FD-FICAUDIT-OP-SUPPR      VALUE 'SUPPR   '.
+         05   FD-FICAUDIT-SOLDE-AVANT PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-SOLDE-APRES PIC S9(09)V99 COMP-3.
+         05   FD-FICAUDIT-DATE        PIC 9(08).
+         05   FD-FICAUDIT-HEURE       PIC 9(06).
+
       *---------------------------------------------------------------*
       *              DESCRIPTION DES VARIABLES DE TRAVAIL             *
       *---------------------------------------------------------------*
@@ -67,9 +105,28 @@
       *-----< VARIABLES DE COMPTES / FILE STATUS                      *
       *      ---------------------------------------------------------*
        01  WS-NUMCPT-PREC     PIC 9(10).
+       01  WS-NUMCPT-PREC-CPTE PIC X(10).
        01  WS-FS.
          05   FS-FICMVTS           PIC X(2).
          05   FS-FICCPTE           PIC X(2).
+         05   FS-FICCLOS           PIC X(2).
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE LA LISTE DES COMPTES CLOTURES              *
+      *      ---------------------------------------------------------*
+       01  WS-SWITCH-CLOS.
+         05 WS-COMPTE-CLOS     PIC X VALUE 'N'.
+           88 WS-COMPTE-CLOS-TROUVE VALUE 'O'.
+           88 WS-COMPTE-CLOS-ABSENT VALUE 'N'.
+       01  WS-ECRIRE-FICCPTS   PIC X VALUE 'O'.
+         88 WS-ECRIRE-FICCPTS-OUI VALUE 'O'.
+         88 WS-ECRIRE-FICCPTS-NON VALUE 'N'.
+       01  WS-INDICES-CLOS.
+         05 IX-CLOS            PIC 9(4) COMP VALUE 0.
+         05 IX-CLOS-MAX        PIC 9(4) COMP VALUE 500.
+         05 IX-CLOS-CHARG      PIC 9(4) COMP VALUE 0.
+       01  WS-TAB-CLOS.
+         05 WS-CLOS-NUMCPT OCCURS 500 TIMES PIC X(10).
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE CALCULS                                    *
@@ -81,6 +138,7 @@
          05 WS-ANCIEN-SOLDE        PIC S9(09)V99 COMP-3.
          05 WS-NOUV-SOLDE          PIC S9(09)V99 COMP-3.
          05 WS-TOTAL               PIC S9(10)V99 COMP-3.
+         05 WS-CTL-CPTS            PIC 9(4) COMP.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE CALCULS                                    *
@@ -135,9 +193,9 @@
 
        01 WS-TRAITEMENT-DEBUT.
          05 WS-DATE-DEBUT.
-           10 WS-JJ PIC 99.
-           10 WS-MM PIC 99.
            10 WS-AA PIC 99.
+           10 WS-MM PIC 99.
+           10 WS-JJ PIC 99.
          05 WS-DATE-DEBUT2.
            10 WS-JJ PIC 99/.
            10 WS-MM PIC 99/.
@@ -145,9 +203,9 @@
            10 WS-AA PIC 99.
        01 WS-TRAITEMENT-FIN.
          05 WS-DATE-FIN.
-           10 WS-JJ PIC 99.
-           10 WS-MM PIC 99.
            10 WS-AA PIC 99.
+           10 WS-MM PIC 99.
+           10 WS-JJ PIC 99.
          05 WS-DATE-FIN2.
            10 WS-JJ PIC 99/.
            10 WS-MM PIC 99/.
@@ -168,6 +226,23 @@
          05 CP-ECRITURE-CPTS   PIC 9(4) COMP VALUE 0.
          05 CP-PAGE            PIC 9(4) COMP VALUE 1.
          05 CP-MOUVEMENTS      PIC 9(4) COMP VALUE 0.
+         05 CP-REJET-CLOS      PIC 9(4) COMP VALUE 0.
+         05 CP-DOUBLON         PIC 9(4) COMP VALUE 0.
+         05 CP-REJET-INVALIDE  PIC 9(4) COMP VALUE 0.
+
+      *      ---------------------------------------------------------*
+      *-----< ZONE DE CONTROLE DU COMPTE (SOUS-PROGRAMME SPTP4AA)     *
+      *      ---------------------------------------------------------*
+       COPY CVALCPT.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE LA PISTE D'AUDIT (FICAUDIT)                 *
+      *      ---------------------------------------------------------*
+       01     WS-AUDIT-DATE        PIC 9(08).
+       01     WS-AUDIT-HEURE.
+         05   WS-AUDIT-HH          PIC 99.
+         05   WS-AUDIT-MN          PIC 99.
+         05   WS-AUDIT-SC          PIC 99.
 
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'AFFICHAGE                                   *
@@ -212,6 +287,21 @@
            10 FILLER PIC X(36).
            10 AF-NOUVEAU-S PIC +ZZZBZZZBZZ9,V99.
 
+         05 AF-LIGNE9.
+           10 FILLER PIC X(29) VALUE '  CUMUL ANNUEL DEPOTS     : '.
+           10 FILLER PIC X(34).
+           10 AF-YTD-D PIC +ZZZBZZZBZZ9,V99.
+
+         05 AF-LIGNE10.
+           10 FILLER PIC X(29) VALUE '  CUMUL ANNUEL RETRAITS   : '.
+           10 FILLER PIC X(34).
+           10 AF-YTD-R PIC +ZZZBZZZBZZ9,V99.
+
+         05 AF-LIGNE11.
+           10 FILLER PIC X(29) VALUE '  CUMUL ANNUEL CARTES BL. : '.
+           10 FILLER PIC X(34).
+           10 AF-YTD-C PIC +ZZZBZZZBZZ9,V99.
+
       *      ---------------------------------------------------------*
       *-----< VARIABLES D'EDITION                                     *
       *      ---------------------------------------------------------*
@@ -236,7 +326,10 @@
          05 ED-FICCPTS-DATE-OUV PIC 9(08).
          05 ED-FICCPTS-SOLDE PIC S9(09)V99 COMP-3.
          05 ED-FICCPTS-DATE-MAJ PIC 9(08).
-         05 FILLER PIC X(22).
+         05 ED-FICCPTS-YTD-DPOT   PIC S9(07)V99 COMP-3.
+         05 ED-FICCPTS-YTD-RTRAIT PIC S9(07)V99 COMP-3.
+         05 ED-FICCPTS-YTD-CB     PIC S9(07)V99 COMP-3.
+         05 FILLER PIC X(07).
 
        PROCEDURE DIVISION.
       *===============================================================*
@@ -256,6 +349,10 @@
            PERFORM 601-OUVRIR-FICCPTE
            PERFORM 602-OUVRIR-FICCPTS
            PERFORM 603-OUVRIR-FICETAT
+           PERFORM 614-OUVRIR-FICCLOS
+           PERFORM 615-OUVRIR-FICREJ
+           PERFORM 623-OUVRIR-FICAUDIT
+           PERFORM 617-CHARGER-FICCLOS
            PERFORM 604-LIRE-FICMVTS
            PERFORM 605-LIRE-FICCPTE
 
@@ -266,11 +363,15 @@
                     UNTIL FS-FICMVTS = '10' AND FS-FICCPTE = '10'
 
            PERFORM 801-DATE2
+           PERFORM 808-CONTROLE-TOTAUX
            PERFORM 805-AFFICHAGE-SYSOUT
            PERFORM 606-FERMER-FICCPTE
            PERFORM 607-FERMER-FICCPTS
            PERFORM 608-FERMER-FICETAT
            PERFORM 609-FERMER-FICMVTS
+           PERFORM 618-FERMER-FICCLOS
+           PERFORM 619-FERMER-FICREJ
+           PERFORM 624-FERMER-FICAUDIT
            PERFORM 999-ARRET-PROGRAMME
            .
 
@@ -281,12 +382,13 @@
            PERFORM 700-TRT-NOUVEAU-NUM
            PERFORM 610-ACTION-FICCPTS
 
-           WRITE FD-FICCPTS FROM ED-FICCPTS
-           PERFORM 802-AFFICHAGE-ENTETE
-           PERFORM 803-AFFICHAGE-CORPS
-      *    PERFORM 804-AFFICHAGE-SYSOUT
-
-           ADD 1 TO CP-ECRITURE-CPTS
+           IF WS-ECRIRE-FICCPTS-OUI
+              WRITE FD-FICCPTS FROM ED-FICCPTS
+              PERFORM 802-AFFICHAGE-ENTETE
+              PERFORM 803-AFFICHAGE-CORPS
+      *       PERFORM 804-AFFICHAGE-SYSOUT
+              ADD 1 TO CP-ECRITURE-CPTS
+           END-IF
            .
       *      ---------------------------------------------------------*
       *-----< MOUVEMENT                                               *
@@ -345,11 +447,18 @@
            END-IF
            .
        605-LIRE-FICCPTE.
+           MOVE FD-FICCPTE-NUMCPT TO WS-NUMCPT-PREC-CPTE
            READ FICCPTE
            IF FS-FICCPTE = '10'
               MOVE HIGH-VALUE TO FD-FICCPTE-NUMCPT
            ELSE
               ADD 1 TO CP-LECTURE-CPTE
+              IF FD-FICCPTE-NUMCPT = WS-NUMCPT-PREC-CPTE
+                 DISPLAY '*** DOUBLON DETECTE DANS FICCPTE - COMPTE : '
+                         FD-FICCPTE-NUMCPT ' ***'
+                 ADD 1 TO CP-DOUBLON
+                 PERFORM 999-ARRET-PROGRAMME
+              END-IF
            END-IF
            .
        606-FERMER-FICCPTE.
@@ -392,6 +501,7 @@
            INITIALIZE WS-ANCIEN-SOLDE
            MOVE FD-FICMVTS-NUMCPT TO ED-FICCPTS-NUMCPT
            MOVE FD-FICMVTS-DATE TO ED-FICCPTS-DATE-OUV
+           PERFORM 702-RECH-COMPTE-CLOS
            PERFORM 300-MOUVEMENT
              UNTIL FD-FICMVTS-NUMCPT NOT = ED-FICCPTS-NUMCPT
                 OR FS-FICMVTS = '10'
@@ -400,8 +510,23 @@
            MOVE WS-TOTAL TO ED-FICCPTS-SOLDE
            MOVE WS-TOTAL TO WS-NOUV-SOLDE
            MOVE ED-DATE-DERNIER-MVT TO ED-FICCPTS-DATE-MAJ
+           MOVE WS-CUMUL-DPOT   TO ED-FICCPTS-YTD-DPOT
+           MOVE WS-CUMUL-RTRAIT TO ED-FICCPTS-YTD-RTRAIT
+           MOVE WS-CUMUL-CB     TO ED-FICCPTS-YTD-CB
            MOVE ED-FICCPTS TO ED-ZONE-CPTS
-           ADD 1 TO CP-CREA
+           IF WS-COMPTE-CLOS-TROUVE
+              PERFORM 621-ECRIRE-FICREJ-CLOS
+              MOVE 'N' TO WS-ECRIRE-FICCPTS
+              ADD 1 TO CP-REJET-CLOS
+           ELSE
+              PERFORM 620-ECRIRE-FICREJ-NOUVEAU
+              SET FD-FICAUDIT-OP-CREATION TO TRUE
+              MOVE ED-FICCPTS-NUMCPT  TO FD-FICAUDIT-NUMCPT
+              MOVE 0                  TO FD-FICAUDIT-SOLDE-AVANT
+              MOVE WS-NOUV-SOLDE      TO FD-FICAUDIT-SOLDE-APRES
+              PERFORM 625-ECRIRE-FICAUDIT
+              ADD 1 TO CP-CREA
+           END-IF
            .
 
        613-MODIFICATION.
@@ -418,10 +543,93 @@
            MOVE FD-FICMVTS-DATE TO ED-DATE-DERNIER-MVT
            DISPLAY FD-FICMVTS-DATE 'DATE'
            MOVE ED-DATE-DERNIER-MVT TO ED-FICCPTS-DATE-MAJ
-           MOVE ED-FICCPTS TO ED-ZONE-CPTS
-           ADD 1 TO CP-MODIF
+           COMPUTE ED-FICCPTS-YTD-DPOT =
+                   FD-FICCPTE-YTD-DPOT + WS-CUMUL-DPOT
+           COMPUTE ED-FICCPTS-YTD-RTRAIT =
+                   FD-FICCPTE-YTD-RTRAIT + WS-CUMUL-RTRAIT
+           COMPUTE ED-FICCPTS-YTD-CB =
+                   FD-FICCPTE-YTD-CB + WS-CUMUL-CB
+           PERFORM 730-CONTROLER-COMPTE
+           IF CVALCPT-RETOUR-OK
+              MOVE ED-FICCPTS TO ED-ZONE-CPTS
+              SET FD-FICAUDIT-OP-MODIF TO TRUE
+              MOVE ED-FICCPTS-NUMCPT  TO FD-FICAUDIT-NUMCPT
+              MOVE WS-ANCIEN-SOLDE    TO FD-FICAUDIT-SOLDE-AVANT
+              MOVE WS-NOUV-SOLDE      TO FD-FICAUDIT-SOLDE-APRES
+              PERFORM 625-ECRIRE-FICAUDIT
+              ADD 1 TO CP-MODIF
+           ELSE
+              PERFORM 622-ECRIRE-FICREJ-INVALIDE
+              MOVE FD-FICCPTE TO ED-FICCPTS
+              MOVE ED-FICCPTS TO ED-ZONE-CPTS
+              ADD 1 TO CP-REJET-INVALIDE
+           END-IF
            PERFORM 605-LIRE-FICCPTE
            .
+
+       614-OUVRIR-FICCLOS.
+           OPEN INPUT FICCLOS
+           IF FS-FICCLOS NOT = 00
+              DISPLAY ' ERREUR OUVERTURE FICCLOS   FS-FICCLOS = '
+              FS-FICCLOS
+              PERFORM 999-ARRET-PROGRAMME
+           END-IF
+           .
+       615-OUVRIR-FICREJ.
+           OPEN OUTPUT FICREJ
+           .
+       616-LIRE-FICCLOS.
+           READ FICCLOS
+           .
+       617-CHARGER-FICCLOS.
+           PERFORM 616-LIRE-FICCLOS
+           PERFORM VARYING IX-CLOS FROM 1 BY 1
+                     UNTIL FS-FICCLOS = '10'
+                        OR IX-CLOS > IX-CLOS-MAX
+              MOVE FD-FICCLOS-NUMCPT TO WS-CLOS-NUMCPT (IX-CLOS)
+              PERFORM 616-LIRE-FICCLOS
+           END-PERFORM
+           COMPUTE IX-CLOS-CHARG = IX-CLOS - 1
+           .
+       618-FERMER-FICCLOS.
+           CLOSE FICCLOS
+           .
+       619-FERMER-FICREJ.
+           CLOSE FICREJ
+           .
+       623-OUVRIR-FICAUDIT.
+           OPEN OUTPUT FICAUDIT
+           .
+       624-FERMER-FICAUDIT.
+           CLOSE FICAUDIT
+           .
+       625-ECRIRE-FICAUDIT.
+           MOVE 'COBTP3A2' TO FD-FICAUDIT-PROGRAMME
+           MOVE WS-AUDIT-DATE TO FD-FICAUDIT-DATE
+           MOVE WS-AUDIT-HEURE TO FD-FICAUDIT-HEURE
+           WRITE FD-FICAUDIT
+           .
+       620-ECRIRE-FICREJ-NOUVEAU.
+           MOVE ED-FICCPTS-NUMCPT   TO FD-FICREJ-NUMCPT
+           MOVE ED-FICCPTS-DATE-OUV TO FD-FICREJ-DATE
+           MOVE WS-TOTAL            TO FD-FICREJ-MONTANT
+           MOVE 'N'                 TO FD-FICREJ-MOTIF
+           WRITE FD-FICREJ
+           .
+       621-ECRIRE-FICREJ-CLOS.
+           MOVE ED-FICCPTS-NUMCPT   TO FD-FICREJ-NUMCPT
+           MOVE ED-FICCPTS-DATE-OUV TO FD-FICREJ-DATE
+           MOVE WS-TOTAL            TO FD-FICREJ-MONTANT
+           MOVE 'C'                 TO FD-FICREJ-MOTIF
+           WRITE FD-FICREJ
+           .
+       622-ECRIRE-FICREJ-INVALIDE.
+           MOVE ED-FICCPTS-NUMCPT   TO FD-FICREJ-NUMCPT
+           MOVE ED-FICCPTS-DATE-OUV TO FD-FICREJ-DATE
+           MOVE WS-TOTAL            TO FD-FICREJ-MONTANT
+           MOVE 'I'                 TO FD-FICREJ-MOTIF
+           WRITE FD-FICREJ
+           .
       *      ---------------------------------------------------------*
       *-----<      700 A 799     REGLES DE GESTIONS COMPLEXES         *
       *      ---------------------------------------------------------*
@@ -431,6 +639,7 @@
            INITIALIZE WS-CUMUL-RTRAIT
            INITIALIZE WS-CUMUL-CB
            INITIALIZE CP-ERREUR
+           MOVE 'O' TO WS-ECRIRE-FICCPTS
            .
        701-INIT-COMPTEURS.
            INITIALIZE CP-PAGE
@@ -442,6 +651,27 @@
            INITIALIZE CP-LECTURE-MVTS
            INITIALIZE CP-LECTURE-CPTE
            INITIALIZE CP-ECRITURE-CPTS
+           INITIALIZE CP-REJET-CLOS
+           INITIALIZE CP-DOUBLON
+           INITIALIZE CP-REJET-INVALIDE
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HEURE FROM TIME
+           .
+       702-RECH-COMPTE-CLOS.
+           MOVE 'N' TO WS-COMPTE-CLOS
+           PERFORM VARYING IX-CLOS FROM 1 BY 1
+                     UNTIL IX-CLOS > IX-CLOS-CHARG
+                        OR WS-COMPTE-CLOS-TROUVE
+              IF WS-CLOS-NUMCPT (IX-CLOS) = FD-FICMVTS-NUMCPT
+                 MOVE 'O' TO WS-COMPTE-CLOS
+              END-IF
+           END-PERFORM
+           .
+       730-CONTROLER-COMPTE.
+           MOVE ED-FICCPTS-NUMCPT   TO CVALCPT-NUMCPT
+           MOVE ED-FICCPTS-DATE-MAJ TO CVALCPT-DATE
+           MOVE WS-NOUV-SOLDE       TO CVALCPT-SOLDE
+           CALL 'SPTP4AA' USING CVALCPT-COMMAREA
            .
 
       *      ---------------------------------------------------------*
@@ -449,11 +679,15 @@
       *      ---------------------------------------------------------*
 
        800-DATE.
-           DISPLAY '     '
+           ACCEPT WS-HEURE-DEBUT FROM TIME
+           ACCEPT WS-DATE-DEBUT FROM DATE
+           MOVE CORR WS-DATE-DEBUT TO WS-DATE-DEBUT2
            .
 
        801-DATE2.
-           DISPLAY '     '
+           ACCEPT WS-HEURE-FIN FROM TIME
+           ACCEPT WS-DATE-FIN FROM DATE
+           MOVE CORR WS-DATE-FIN TO WS-DATE-FIN2
            .
 
        802-AFFICHAGE-ENTETE.
@@ -497,6 +731,18 @@
            MOVE AF-LIGNE8 TO ED-ZONE-ED
            WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
 
+           MOVE ED-FICCPTS-YTD-DPOT TO AF-YTD-D
+           MOVE AF-LIGNE9 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 1 LINE
+
+           MOVE ED-FICCPTS-YTD-RTRAIT TO AF-YTD-R
+           MOVE AF-LIGNE10 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 1 LINE
+
+           MOVE ED-FICCPTS-YTD-CB TO AF-YTD-C
+           MOVE AF-LIGNE11 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 1 LINE
+
            ADD 1 TO CP-COMPTES.
 
        804-AFFICHAGE-SYSOUT.
@@ -507,8 +753,15 @@
 
 
        805-AFFICHAGE-SYSOUT.
-           DISPLAY 'COBTPAA3 - DERNIERE COMPILATION : ' 'A COMPLETER'
-           DISPLAY 'DEBUT DU TRAITEMENT : ' 'A COMPLETER' ' A '
+           MOVE WHEN-COMPILED TO WS-DONNEES-COMP
+           MOVE WS-DONNEES-COMP TO WS-DATE-COMP
+           MOVE CORR WS-DATE-COMP TO WS-DATE-COMP2
+           MOVE CORR WS-HEURE-COMPILE TO WS-HEURE-COM
+           DISPLAY 'COBTP3A2 - DERNIERE COMPILATION : ' WS-DATE-COMP2
+                   ' A ' WS-HEURE-COM
+           MOVE CORR WS-HEURE-DEBUT TO WS-HEURE-COM
+           DISPLAY 'DEBUT DU TRAITEMENT : ' WS-DATE-DEBUT2 ' A '
+                   WS-HEURE-COM
            DISPLAY 'NOMBRE DE CREATIONS          : ' CP-CREA
            DISPLAY 'NOMBRE DE MODIFICATIONS      : ' CP-MODIF
            DISPLAY 'NOMBRE DE RECOPIES           : ' CP-REPORT
@@ -516,9 +769,36 @@
            DISPLAY 'NOMBRE DE LECTURE FICCPTE    : ' CP-LECTURE-CPTE
            DISPLAY 'NOMBRE DE LECTURE FICMVTS    : ' CP-LECTURE-MVTS
            DISPLAY 'NOMBRE DE ECRITURE FICCPTS   : ' CP-ECRITURE-CPTS
+           DISPLAY 'NOMBRE DE COMPTES CLOTURES REJETES : ' CP-REJET-CLOS
+           DISPLAY 'NOMBRE DE DOUBLONS FICCPTE   : ' CP-DOUBLON
+           DISPLAY 'NOMBRE DE MODIF INVALIDES REJETEES : '
+                   CP-REJET-INVALIDE
            DISPLAY 'FIN NORMALE'
-           DISPLAY 'FIN DE TRAITEMENT   : ' 'A COMPLETER' ' A '
-           'A COMPLETER'
+           MOVE CORR WS-HEURE-FIN TO WS-HEURE-COM
+           DISPLAY 'FIN DE TRAITEMENT   : ' WS-DATE-FIN2 ' A '
+                   WS-HEURE-COM
+           .
+
+       808-CONTROLE-TOTAUX.
+           IF CP-LECTURE-MVTS NOT = CP-MOUVEMENTS
+              DISPLAY '*** ANOMALIE : MOUVEMENTS LUS (' CP-LECTURE-MVTS
+                      ') DIFFERENT DE MOUVEMENTS TRAITES ('
+                      CP-MOUVEMENTS ') ***'
+              DISPLAY 'RECONCILIATION MOUVEMENTS : FAIL'
+           ELSE
+              DISPLAY 'RECONCILIATION MOUVEMENTS : PASS'
+           END-IF
+           COMPUTE WS-CTL-CPTS = CP-CREA + CP-MODIF + CP-REPORT
+                   + CP-REJET-INVALIDE
+           IF CP-ECRITURE-CPTS NOT = WS-CTL-CPTS
+              DISPLAY '*** ANOMALIE : ECRITURES FICCPTS ('
+                      CP-ECRITURE-CPTS
+                      ') DIFFERENT DU TOTAL CREA+MODIF+RECOPIE+REJET ('
+                      WS-CTL-CPTS ') ***'
+              DISPLAY 'RECONCILIATION FICCPTS : FAIL'
+           ELSE
+              DISPLAY 'RECONCILIATION FICCPTS : PASS'
+           END-IF
            .
       *---------------------------------------------------------------*
       *          900 A 999     GESTION DES ANOMALIES                  *
