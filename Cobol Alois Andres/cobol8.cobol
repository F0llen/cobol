@@ -13,6 +13,10 @@
       *---------------------------------------------------------------*
       *   /  /   |  ALOIS.A |      |                                  *
       *   /  /   |  ALOIS.A |      |                                  *
+      *   /  /   |  ALOIS.A |      | BORNE DE FIN DE PERIODE, EDITION *
+      *          |          |      | PAGINEE, CONTROLE DE LA DATE     *
+      *          |          |      | SYSIN, NOM CLIENT ET MARQUAGE    *
+      *          |          |      | DES DATES EN ANOMALIE            *
       *===============================================================*
 
        ENVIRONMENT DIVISION.
@@ -79,6 +83,26 @@
 
          05     WS-DATE-SYSIN4 PIC X(10).
 
+         05     WS-DATE-SYSIN1-FIN PIC X(8).
+
+         05     WS-DATE-SYSIN2-FIN.
+           10   WS-SSAA-FIN.
+             15 WS-SS-FIN      PIC X(2).
+             15 WS-AA-FIN      PIC X(2).
+           10   WS-MM-FIN      PIC X(2).
+           10   WS-JJ-FIN      PIC X(2).
+
+         05     WS-DATE-SYSIN3-FIN.
+           10   WS-SSAA-FIN.
+             15 WS-SS-FIN      PIC X(2).
+             15 WS-AA-FIN      PIC X(2).
+           10   FILLER         PIC X VALUE '-'.
+           10   WS-MM-FIN      PIC X(2).
+           10   FILLER         PIC X VALUE '-'.
+           10   WS-JJ-FIN      PIC X(2).
+
+         05     WS-DATE-SYSIN4-FIN PIC X(10).
+
        01     WS-SCALDAT-DATES.
 
          05   WS-SCALDAT1.
@@ -93,11 +117,47 @@
            10 FILLER           PIC X.
            10 WS-JJ-SCALDAT2   PIC X(2).
 
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE CONTROLE DE LA DATE SYSIN                  *
+      *      ---------------------------------------------------------*
+       01     WS-CONTROLE-SYSIN.
+         05   WS-SYSIN-VALIDE   PIC X VALUE 'O'.
+           88 SYSIN-DATE-OK         VALUE 'O'.
+           88 SYSIN-DATE-KO         VALUE 'N'.
+         05   WS-VAL-MM         PIC 9(2).
+         05   WS-VAL-JJ         PIC 9(2).
+         05   WS-VAL-STATUT     PIC X VALUE 'O'.
+           88 WS-VAL-OK             VALUE 'O'.
+           88 WS-VAL-KO             VALUE 'N'.
+
+      *      ---------------------------------------------------------*
+      *-----< VARIABLES DE DATE DU JOUR ET DE PAGINATION              *
+      *      ---------------------------------------------------------*
+       01     WS-DONNEES-TEMPORELLES.
+         05   WS-DATE-JOUR.
+           10 WS-AA          PIC 99.
+           10 WS-MM          PIC 99.
+           10 WS-JJ          PIC 99.
+         05   WS-DATE-TRAITEMENT.
+           10 WS-JJ          PIC 99/.
+           10 WS-MM          PIC 99/.
+           10 FILLER         PIC XX VALUE '20'.
+           10 WS-AA          PIC 99.
+
+       01     CP-PAGINATION.
+         05   CP-PAGE             PIC 9(4) COMP VALUE 1.
+         05   CP-NB-LIGNE         PIC 9(02) COMP VALUE 0.
+         05   WS-MAX-LIG-PAGE     PIC 9(02) VALUE 20.
+         05   CP-COMPTE-TOTAL     PIC 9(4) COMP VALUE 0.
+
+       01     WS-SOLDE-CUMULE     PIC S9(8)V9(2) COMP-3 VALUE 0.
+
       *      ---------------------------------------------------------*
       *-----< VARIABLES DE TABLE ET BUFFER                            *
       *      ---------------------------------------------------------*
        01   WS-TABLE.
          05 WS-NUMERCPT   PIC X(10).
+         05 WS-NOMCLIEN   PIC X(20).
          05 WS-DATECREA   PIC X(10).
          05 WS-SOLDECPT   PIC S9(8)V9(2) COMP-3.
 
@@ -107,20 +167,42 @@
       *      ---------------------------------------------------------*
        01 ED-ZONE-ED      PIC X(80).
 
+       01 ED-LIGNE1.
+         05 FILLER PIC X(13)
+                    VALUE 'EDITION DU : '.
+         05 ED-DATE-ENTETE           PIC X(10).
+         05 FILLER PIC X(40) VALUE SPACES.
+         05 FILLER PIC X(10) VALUE 'PAGE : '.
+         05 ED-PAGE                  PIC Z(4).
+
+       01 ED-LIGNE-TITRE.
+         05 FILLER PIC X(27)
+                    VALUE 'LISTE DES NOUVEAUX COMPTES'.
+
        01 ED-ENTETE1.
-         05 FILLER PIC X(6) VALUE 'NUMCPT'.
-         05 FILLER PIC X(20).
-         05 FILLER PIC X(5) VALUE 'SOLDE'.
-         05 FILLER PIC X(20).
-         05 FILLER PIC X(13) VALUE 'DATE CREATION'.
+         05 FILLER PIC X(10) VALUE 'NUMCPT'.
+         05 FILLER PIC X(20) VALUE 'NOM CLIENT'.
+         05 FILLER PIC X(15) VALUE 'SOLDE'.
+         05 FILLER PIC X(5).
+         05 FILLER PIC X(30) VALUE 'DATE CREATION'.
 
        01 ED-FICETAT.
          05 ED-NUMCPT  PIC X(10).
-         05 FILLER     PIC X(10).
+         05 ED-NOM     PIC X(20).
          05 ED-SOLDE   PIC +ZZZBZZZBZZ9,V99.
-         05 FILLER     PIC X(11).
+         05 FILLER     PIC X(5).
          05 ED-DATE    PIC X(30).
 
+       01 ED-LIGNE-TRAILER1.
+         05 FILLER PIC X(31)
+                    VALUE 'TOTAL NOUVEAUX COMPTES       : '.
+         05 ED-T-COMPTE-TOTAL        PIC Z(4)9.
+
+       01 ED-LIGNE-TRAILER2.
+         05 FILLER PIC X(31)
+                    VALUE 'SOLDE CUMULE                 : '.
+         05 ED-T-SOLDE-CUMULE        PIC +ZZZBZZZBZZ9,V99.
+
        PROCEDURE DIVISION.
       *===============================================================*
       *                     A L G O R I T H M E                       *
@@ -134,15 +216,18 @@
       *-----< BANQUE                                                  *
       *      ---------------------------------------------------------*
        100-BANQUE.
+           PERFORM 720-DATE-JOUR
            PERFORM 610-LIRE-SYSIN
            PERFORM 630-SYSIN-VIDE
+           PERFORM 702-VALIDER-DATE-SYSIN
            PERFORM 600-DECLARER-CURSEUR
            PERFORM 601-OUVRIR-CURSEUR
            PERFORM 602-LIRE-CURSEUR
            PERFORM 620-OUVRIR-FICETAT
-           PERFORM 800-ENTETE-FICETAT
+           PERFORM 820-EDIT-DEBUT
            PERFORM 200-COMPTE
              UNTIL SQLCODE = 100
+           PERFORM 803-EDIT-FIN-GENERALE
            PERFORM 603-FERMER-CURSEUR
            PERFORM 621-FERMER-FICETAT
            PERFORM 999-ARRET-PROGRAMME
@@ -165,9 +250,10 @@
        600-DECLARER-CURSEUR.
            EXEC SQL
              DECLARE  CURSEUR1 CURSOR FOR
-             SELECT   NUMERCPT, DATECREA, SOLDECPT
+             SELECT   NUMERCPT, NOMCLIEN, DATECREA, SOLDECPT
              FROM     TCOMPTE020
              WHERE    DATECREA > :WS-DATE-SYSIN4
+               AND    DATECREA <= :WS-DATE-SYSIN4-FIN
            END-EXEC
            .
 
@@ -180,7 +266,8 @@
        602-LIRE-CURSEUR.
            EXEC SQL
              FETCH CURSEUR1
-               INTO :WS-NUMERCPT, :WS-DATECREA, :WS-SOLDECPT
+               INTO :WS-NUMERCPT, :WS-NOMCLIEN, :WS-DATECREA,
+                    :WS-SOLDECPT
            END-EXEC
            .
 
@@ -195,6 +282,11 @@
            MOVE WS-DATE-SYSIN1 TO WS-DATE-SYSIN2
            MOVE CORR WS-DATE-SYSIN2 TO WS-DATE-SYSIN3
            MOVE WS-DATE-SYSIN3 TO WS-DATE-SYSIN4
+
+           ACCEPT WS-DATE-SYSIN1-FIN FROM SYSIN.
+           MOVE WS-DATE-SYSIN1-FIN TO WS-DATE-SYSIN2-FIN
+           MOVE CORR WS-DATE-SYSIN2-FIN TO WS-DATE-SYSIN3-FIN
+           MOVE WS-DATE-SYSIN3-FIN TO WS-DATE-SYSIN4-FIN
            .
 
        620-OUVRIR-FICETAT.
@@ -231,22 +323,106 @@
            MOVE WS-SCALDAT1 TO SCALDAT-DATE
            .
 
+       702-VALIDER-DATE-SYSIN.
+           MOVE 'O' TO WS-SYSIN-VALIDE
+           IF WS-DATE-SYSIN1 NOT NUMERIC
+              OR WS-DATE-SYSIN1-FIN NOT NUMERIC
+              MOVE 'N' TO WS-SYSIN-VALIDE
+           ELSE
+              MOVE WS-MM IN WS-DATE-SYSIN2 TO WS-VAL-MM
+              MOVE WS-JJ IN WS-DATE-SYSIN2 TO WS-VAL-JJ
+              PERFORM 705-VALIDER-JOUR-MOIS
+              IF WS-VAL-KO
+                 MOVE 'N' TO WS-SYSIN-VALIDE
+              END-IF
+              MOVE WS-MM-FIN IN WS-DATE-SYSIN2-FIN TO WS-VAL-MM
+              MOVE WS-JJ-FIN IN WS-DATE-SYSIN2-FIN TO WS-VAL-JJ
+              PERFORM 705-VALIDER-JOUR-MOIS
+              IF WS-VAL-KO
+                 MOVE 'N' TO WS-SYSIN-VALIDE
+              END-IF
+           END-IF
+           IF SYSIN-DATE-KO
+              DISPLAY 'ERREUR : DATE SYSIN INVALIDE, FIN DE '
+                 'PROGRAMME.'
+              PERFORM 999-ARRET-PROGRAMME
+           END-IF
+           .
+
+       705-VALIDER-JOUR-MOIS.
+           MOVE 'O' TO WS-VAL-STATUT
+           IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+              MOVE 'N' TO WS-VAL-STATUT
+           ELSE
+              EVALUATE WS-VAL-MM
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    IF WS-VAL-JJ < 1 OR WS-VAL-JJ > 30
+                       MOVE 'N' TO WS-VAL-STATUT
+                    END-IF
+                 WHEN 2
+                    IF WS-VAL-JJ < 1 OR WS-VAL-JJ > 29
+                       MOVE 'N' TO WS-VAL-STATUT
+                    END-IF
+                 WHEN OTHER
+                    IF WS-VAL-JJ < 1 OR WS-VAL-JJ > 31
+                       MOVE 'N' TO WS-VAL-STATUT
+                    END-IF
+              END-EVALUATE
+           END-IF
+           .
+
+       720-DATE-JOUR.
+           ACCEPT WS-DATE-JOUR FROM DATE
+           MOVE CORR WS-DATE-JOUR TO WS-DATE-TRAITEMENT
+           MOVE WS-DATE-TRAITEMENT TO ED-DATE-ENTETE
+           .
+
       *      ---------------------------------------------------------*
       *-----<      800 A 899     AFFICHAGES ET EDITIONS               *
       *      ---------------------------------------------------------*
 
-       800-ENTETE-FICETAT.
-           MOVE ED-ENTETE1 TO ED-ZONE-ED
-           WRITE FD-FICETAT FROM ED-ZONE-ED
-           .
-
        801-AFFICHAGE-FICETAT.
+           ADD 1 TO CP-NB-LIGNE
+           IF CP-NB-LIGNE IS GREATER THAN WS-MAX-LIG-PAGE
+              INITIALIZE CP-NB-LIGNE
+              ADD 1 TO CP-PAGE
+              PERFORM 820-EDIT-DEBUT
+              ADD 1 TO CP-NB-LIGNE
+           END-IF
+
            MOVE WS-NUMERCPT TO ED-NUMCPT
+           MOVE WS-NOMCLIEN TO ED-NOM
            MOVE WS-SOLDECPT TO WS-BUFFER
            MOVE WS-BUFFER TO ED-SOLDE
-           MOVE SCALDAT-DATETENDUE TO ED-DATE
+           IF SCALDAT-STATUS-OK
+              MOVE SCALDAT-DATETENDUE TO ED-DATE
+           ELSE
+              MOVE 'DATE INVALIDE' TO ED-DATE
+           END-IF
            MOVE ED-FICETAT TO ED-ZONE-ED
            WRITE FD-FICETAT FROM ED-ZONE-ED
+
+           ADD 1 TO CP-COMPTE-TOTAL
+           ADD WS-SOLDECPT TO WS-SOLDE-CUMULE
+           .
+
+       820-EDIT-DEBUT.
+           MOVE CP-PAGE TO ED-PAGE
+           MOVE ED-LIGNE1 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER PAGE
+           MOVE ED-LIGNE-TITRE TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
+           MOVE ED-ENTETE1 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 2 LINES
+           .
+
+       803-EDIT-FIN-GENERALE.
+           MOVE CP-COMPTE-TOTAL TO ED-T-COMPTE-TOTAL
+           MOVE WS-SOLDE-CUMULE TO ED-T-SOLDE-CUMULE
+           MOVE ED-LIGNE-TRAILER1 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 3 LINES
+           MOVE ED-LIGNE-TRAILER2 TO ED-ZONE-ED
+           WRITE FD-FICETAT FROM ED-ZONE-ED AFTER 1 LINES
            .
 
       *---------------------------------------------------------------*
