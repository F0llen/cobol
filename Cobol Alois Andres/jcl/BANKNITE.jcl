@@ -0,0 +1,100 @@
+//BANKNITE JOB (ACCTNO),'CYCLE NOCTURNE BANQUE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*===============================================================*
+//* NOM DU JOB       : BANKNITE                                   *
+//*-----------------------------------------------------------------*
+//*               O B J E T  D U  J O B                           *
+//*-----------------------------------------------------------------*
+//* CHAINE NOCTURNE DE MISE A JOUR DES COMPTES :                  *
+//*   STEP010 COBTP3A2 - FUSION FICMVTS (MOUVEMENTS DU JOUR) AVEC *
+//*                      FICCPTE (EXTRAIT COMPTES) -> FICCPTS     *
+//*   STEP020 COBTPAA2 - EDITION DES OPERATIONS DU JOUR SUR       *
+//*                      LE MEME FICMVTS QUE STEP010 ; SAUTE SI   *
+//*                      LA FUSION A ABENDE (COND)                *
+//*   STEP030 COBTP4AA - APPLICATION DES MAJ FICMAJ (CREATION/    *
+//*                      MODIFICATION/SUPPRESSION) SUR LE COMPTE  *
+//*                      MAITRE FICCPT ; SAUTE SI LA FUSION OU     *
+//*                      L'EDITION ONT ABENDE (COND)              *
+//*-----------------------------------------------------------------*
+//* ROTATION DES GENERATIONS (GDG) :                              *
+//*   FICCPTE = GENERATION COURANTE (0) DE BANK.PROD.GDGCPT        *
+//*   FICCPTS = NOUVELLE GENERATION (+1) DE BANK.PROD.GDGCPT        *
+//*   LA GENERATION (+1) PRODUITE CE SOIR PAR STEP010 DEVIENT LA   *
+//*   GENERATION (0) -- DONC LE FICCPTE -- DU PROCHAIN CYCLE,      *
+//*   SANS AUCUNE INTERVENTION MANUELLE SUR LES NOMS DE DATASET.   *
+//*-----------------------------------------------------------------*
+//* REDEMARRAGE :                                                 *
+//*   EN CAS D'ABEND SUR STEP010, CORRIGER LA CAUSE (VOIR FICREJ /  *
+//*   LE RAPPORT DE RECONCILIATION SUR SYSOUT) PUIS RESOUMETTRE LE *
+//*   JOB AVEC RESTART=STEP010 -- LA GENERATION (+1) N'EST CATALOGUEE*
+//*   QU'EN FIN DE STEP, UN RERUN NE LA DUPLIQUE DONC PAS.         *
+//*   EN CAS D'ABEND SUR STEP030, COBTP4AA REPART AUTOMATIQUEMENT  *
+//*   DU DERNIER FD-FICMAJ-NUMCPT POSTE GRACE A SON CHECKPOINT      *
+//*   (FICCKPT) ; RESOUMETTRE AVEC RESTART=STEP030.                *
+//*-----------------------------------------------------------------*
+//*     H I S T O R I Q U E  D E S  M O D I F I C A T I O N S     *
+//*-----------------------------------------------------------------*
+//*   DATE   |  AUTEUR  |  REF.|              OBJET               *
+//*-----------------------------------------------------------------*
+//*   /  /   |  ALOIS.A |      | CREATION                         *
+//*===============================================================*
+//*
+//*---------------------------------------------------------------*
+//* STEP010 - COBTP3A2 : FUSION FICMVTS / FICCPTE -> FICCPTS      *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=COBTP3A2
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//FICMVTS  DD DSN=BANK.PROD.FICMVTS.GJOUR,DISP=SHR
+//FICCPTE  DD DSN=BANK.PROD.GDGCPT(0),DISP=SHR
+//FICCPTS  DD DSN=BANK.PROD.GDGCPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            LIKE=BANK.PROD.GDGCPT(0)
+//FICCLOS  DD DSN=BANK.PROD.FICCLOS,DISP=SHR
+//FICREJ   DD DSN=BANK.PROD.FICREJ.GJOUR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//FICAUDIT DD DSN=BANK.PROD.FICAUDIT1.GJOUR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//FICETAT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*---------------------------------------------------------------*
+//* STEP020 - COBTPAA2 : EDITION DES OPERATIONS DU JOUR           *
+//* COND=(4,LT,STEP010) SAUTE CE STEP SI STEP010 A RENDU UN CODE  *
+//* RETOUR SUPERIEUR OU EGAL A 4 (FUSION EN ANOMALIE).            *
+//*---------------------------------------------------------------*
+//STEP020  EXEC PGM=COBTPAA2,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//FICMVTS  DD DSN=BANK.PROD.FICMVTS.GJOUR,DISP=SHR
+//FICETAT  DD SYSOUT=*
+//SYSIN    DD *
+000000 05
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*---------------------------------------------------------------*
+//* STEP030 - COBTP4AA : APPLICATION DES MAJ FICMAJ SUR FICCPT    *
+//* COND SAUTE CE STEP SI STEP010 OU STEP020 ONT ABENDE.          *
+//*---------------------------------------------------------------*
+//STEP030  EXEC PGM=COBTP4AA,
+//            COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//FICMAJ   DD DSN=BANK.PROD.FICMAJ.GJOUR,DISP=SHR
+//FICCPT   DD DSN=BANK.PROD.FICCPT.VSAM,DISP=SHR
+//FICCKPT  DD DSN=BANK.PROD.FICCPT.CKPT,DISP=SHR
+//FICHIST  DD DSN=BANK.PROD.FICHIST.GJOUR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//FICAUDIT DD DSN=BANK.PROD.FICAUDIT2.GJOUR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//FICETAT  DD SYSOUT=*
+//SYSIN    DD *
+O
+/*
+//SYSOUT   DD SYSOUT=*
+//*===============================================================*
+//*                 F I N  D U  J O B                             *
+//*===============================================================*
